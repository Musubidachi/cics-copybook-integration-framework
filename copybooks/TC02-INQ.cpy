@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    COPYBOOK:  TC02-INQ
+      *    PURPOSE :  COMMAREA LAYOUT FOR THE CIF120 ONLINE REQUEST-
+      *                INQUIRY TRANSACTION.  THE CALLER SETS INQ-REQ-ID
+      *                AND INVOKES THE TRANSACTION; CIF120 FILLS IN
+      *                INQ-FOUND-SW AND, WHEN FOUND, INQ-REQ-COUNT AND
+      *                INQ-REQ-ITEMS FROM THE TC02-MSTR INDEXED FILE.
+      *****************************************************************
+       01  TC02-INQ-COMMAREA.
+           05  INQ-REQ-ID                PIC 9(06).
+           05  INQ-FOUND-SW              PIC X(01).
+               88  INQ-FOUND                     VALUE 'Y'.
+               88  INQ-NOT-FOUND                 VALUE 'N'.
+           05  INQ-REQ-COUNT              PIC 9(02).
+           05  INQ-REQ-ITEMS OCCURS 1 TO 25 TIMES
+                   DEPENDING ON INQ-REQ-COUNT.
+               10  INQ-ITEM-ID            PIC X(04).
+               10  INQ-ITEM-QTY           PIC 9(03).
