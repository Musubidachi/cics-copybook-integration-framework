@@ -0,0 +1,39 @@
+      *****************************************************************
+      *    COPYBOOK:  TC02-REQ
+      *    PURPOSE :  CANONICAL REQUEST RECORD LAYOUT FOR THE TC02-REQ-
+      *                FILE BATCH INPUT.  THIS IS THE PRODUCTION COPY
+      *                USED BY EVERY CIF PROGRAM - IT IS NOT THE SAME
+      *                FILE AS THE "TC02-OCCURS" PARSER FIXTURE IT WAS
+      *                ORIGINALLY GROWN FROM, WHICH STAYS A SMALL FIXED
+      *                3-ITEM RECORD ON DISK AS A CONFORMANCE CASE FOR
+      *                THE PARSER.
+      *
+      *    REQ-ITEMS IS A FIXED OCCURS 25 TIMES TABLE RATHER THAN AN
+      *    OCCURS DEPENDING ON REQ-COUNT TABLE.  THIS IS NOT A RECORDING
+      *    MODE ISSUE - AN OCCURS DEPENDING ON CLAUSE ON A RECORD THAT
+      *    IS ITSELF THE FD'S MAXIMUM-LENGTH 01 (AS TC02-BATCH'S OTHER
+      *    01-LEVELS ALREADY DEMONSTRATE FOR THIS SAME FD) IS PERFECTLY
+      *    LEGAL UNDER RECORDING MODE F.  THE REAL REASON REQ-ITEMS MUST
+      *    STAY FIXED-SIZE IS THAT CIF100'S POPULATED-ITEM EDIT HAS TO
+      *    DETECT A REQUEST WHOSE ITEMS ARE POPULATED PAST WHAT REQ-
+      *    COUNT CLAIMS (EXC-COUNT-HIGH) - E.G. REQ-COUNT OF 2 WITH DATA
+      *    SITTING IN SLOT 10.  AN OCCURS DEPENDING ON REQ-COUNT TABLE
+      *    HAS NO ADDRESSABLE OCCURRENCES PAST THE CURRENT LIVE VALUE OF
+      *    REQ-COUNT, SO SLOT 10 WOULD BE AN OUT-OF-BOUNDS REFERENCE,
+      *    NOT A SAFE READ OF LEFTOVER BYTES - THE VERY CONDITION THIS
+      *    VALIDATION EXISTS TO CATCH WOULD BE UNREACHABLE.  THE RECORD
+      *    IS THEREFORE ALWAYS PHYSICALLY THE FULL 25-ITEM WIDTH; REQ-
+      *    COUNT IS STILL THE AUTHORITATIVE COUNT OF HOW MANY OF THOSE
+      *    25 SLOTS ARE SUPPOSED TO BE POPULATED, AND EVERY PROGRAM
+      *    THAT WALKS REQ-ITEMS FOR NORMAL PROCESSING BOUNDS ITS OWN
+      *    LOOP BY REQ-COUNT RATHER THAN RELYING ON THE TABLE'S OCCURS
+      *    CLAUSE TO STOP IT.
+      *****************************************************************
+       01 TC02-REQ-REC.
+          05 REQ-COUNT             PIC 9(2).
+          05 REQ-ID                PIC 9(6).
+          05 REQ-ITEMS OCCURS 25 TIMES.
+             10 REQ-ITEM-ID        PIC X(4).
+             10 REQ-ITEM-QTY       PIC 9(3).
+             10 REQ-ITEM-QTY-SGN REDEFINES REQ-ITEM-QTY
+                                   PIC S9(3).
