@@ -0,0 +1,24 @@
+      *****************************************************************
+      *    COPYBOOK:  TC02-MSTR
+      *    PURPOSE :  INDEXED MASTER RECORD LAYOUT FOR TC02-REQ-REC,
+      *                KEYED BY REQ-ID, SO A SINGLE REQUEST CAN BE
+      *                PULLED UP BY KEY INSTEAD OF SCANNING THE WHOLE
+      *                SEQUENTIAL INPUT FILE.  CIF100 LOADS EVERY
+      *                CLEAN (NON-REJECTED) REQUEST INTO THIS FILE AS
+      *                IT EDITS THE NIGHTLY BATCH; CIF120 READS IT BY
+      *                KEY FOR THE ONLINE REQUEST-INQUIRY TRANSACTION.
+      *
+      *    MSTR-REQ-DATA IS TC02-REQ-REC, COPIED IN WITH ITS LEVEL
+      *    NUMBERS BUMPED SO IT NESTS UNDER TC02-MSTR-REC, AND WITH
+      *    REQ-COUNT RENAMED TO MSTR-REQ-COUNT SO PROCEDURE DIVISION
+      *    CODE NEVER HAS TO QUALIFY IT AGAINST THE INPUT RECORD'S OWN
+      *    REQ-COUNT WHEN BOTH ARE OPEN IN THE SAME PROGRAM.  REQ-ID
+      *    KEEPS ITS NAME - IT IS ONLY EVER REFERENCED QUALIFIED - SO
+      *    IT CAN SERVE DIRECTLY AS THE FILE'S RECORD KEY.
+      *****************************************************************
+       01  TC02-MSTR-REC.
+           COPY TC02-REQ REPLACING ==TC02-REQ-REC== BY ==MSTR-REQ-DATA==
+                                    ==REQ-COUNT== BY ==MSTR-REQ-COUNT==
+                                    ==01==          BY ==05==
+                                    ==05==          BY ==10==
+                                    ==10==          BY ==15==.
