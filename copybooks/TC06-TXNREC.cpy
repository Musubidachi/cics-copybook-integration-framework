@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    COPYBOOK:  TC06-TXNREC
+      *    PURPOSE :  ONE ROW OF THE TC06-TXNTYP-FILE TRANSACTION-TYPE
+      *                REFERENCE FILE.  CIF300 LOADS THIS FILE INTO ITS
+      *                WORKING-STORAGE TXNTYP-ENTRY TABLE (SEE
+      *                TC06-TXNTYP) AT STARTUP, SO A NEW TRANSACTION
+      *                TYPE IS ADDED BY APPENDING A ROW TO THE
+      *                REFERENCE FILE, NOT BY RECOMPILING CIF300.
+      *****************************************************************
+       01  TC06-TXNREC.
+           05  TXNREC-CODE             PIC X(04).
+           05  TXNREC-DESC             PIC X(25).
+           05  TXNREC-LAYOUT           PIC X(01).
