@@ -0,0 +1,25 @@
+      *****************************************************************
+      *    COPYBOOK:  TC02-EXC
+      *    PURPOSE :  EXCEPTION RECORD LAYOUT FOR TC02-REQ-REC EDITS.
+      *                WRITTEN BY CIF100 WHEN REQ-COUNT DOES NOT MATCH
+      *                THE NUMBER OF POPULATED REQ-ITEMS ENTRIES, OR
+      *                WHEN REQ-COUNT ITSELF IS OUT OF RANGE.
+      *
+      *    EXC-REQ-DATA IS TC02-REQ-REC, COPIED IN WITH ITS LEVEL
+      *    NUMBERS BUMPED SO IT NESTS UNDER TC02-EXC-REC, AND WITH
+      *    REQ-COUNT RENAMED TO EXC-REQ-COUNT SO PROCEDURE DIVISION
+      *    CODE NEVER HAS TO QUALIFY IT AGAINST THE INPUT RECORD'S OWN
+      *    REQ-COUNT WHEN BOTH ARE OPEN IN THE SAME PROGRAM.
+      *****************************************************************
+       01  TC02-EXC-REC.
+           COPY TC02-REQ REPLACING ==TC02-REQ-REC== BY ==EXC-REQ-DATA==
+                                    ==REQ-COUNT==   BY ==EXC-REQ-COUNT==
+                                    ==01==          BY ==05==
+                                    ==05==          BY ==10==
+                                    ==10==          BY ==15==.
+           05  EXC-COUNT-ACTUAL        PIC 9(2).
+           05  EXC-REASON-CODE         PIC X(01).
+               88  EXC-COUNT-HIGH              VALUE 'H'.
+               88  EXC-COUNT-LOW               VALUE 'L'.
+               88  EXC-COUNT-RANGE             VALUE 'R'.
+               88  EXC-COUNT-GAP               VALUE 'G'.
