@@ -0,0 +1,28 @@
+      *****************************************************************
+      *    COPYBOOK:  TC02-BATCH
+      *    PURPOSE :  BATCH HEADER AND TRAILER RECORD LAYOUTS FOR THE
+      *                TC02-REQ-REC INPUT FILE.  BOTH SHARE THE SAME
+      *                FD AS TC02-REQ-REC (SEE TC02-REQ) SO A READ
+      *                AGAINST THE FILE CAN BE EXAMINED UNDER EITHER
+      *                VIEW.  A RECORD IS TOLD APART FROM AN ORDINARY
+      *                DETAIL RECORD BY THE 2-BYTE CODE OCCUPYING THE
+      *                SAME LEADING POSITION AS REQ-COUNT - 'HH' AND
+      *                'TT' ARE NOT VALID REQ-COUNT VALUES, SO THE
+      *                RECORD TYPES NEVER COLLIDE.
+      *
+      *    THE TRAILER CARRIES A CONTROL TOTAL (RECORD COUNT AND THE
+      *    SUM OF REQ-COUNT ACROSS EVERY DETAIL RECORD) SO THE
+      *    RECEIVING JOB CAN RECONCILE THE WHOLE FILE BEFORE ANY
+      *    REQUEST ON IT IS ALLOWED DOWNSTREAM.
+      *****************************************************************
+       01  TC02-BHDR-REC.
+           05  BHDR-CODE                 PIC X(02).
+               88  BHDR-VALID                    VALUE 'HH'.
+           05  BHDR-RUN-DATE              PIC 9(08).
+           05  BHDR-RUN-TIME              PIC 9(08).
+
+       01  TC02-BTRL-REC.
+           05  BTRL-CODE                 PIC X(02).
+               88  BTRL-VALID                    VALUE 'TT'.
+           05  BTRL-RECORD-COUNT         PIC 9(07).
+           05  BTRL-REQ-COUNT-TOTAL      PIC 9(09).
