@@ -0,0 +1,17 @@
+      *****************************************************************
+      *    COPYBOOK:  TC06-AUDIT
+      *    PURPOSE :  AUDIT TRAIL RECORD FOR TC06-MAIN-REC ENVELOPE
+      *                PROCESSING.  ONE ROW IS WRITTEN PER ENVELOPE BY
+      *                CIF300 SO A PARTNER DISPUTE OR A BAD TRANSACTION
+      *                CAN BE TRACED BACK TO WHAT WAS ACTUALLY RECEIVED.
+      *****************************************************************
+       01  TC06-AUDIT-REC.
+           05  AUD-TIMESTAMP.
+               10  AUD-RUN-DATE        PIC 9(08).
+               10  AUD-RUN-TIME        PIC 9(08).
+           05  AUD-HEADER              PIC X(10).
+           05  AUD-TXN-TYPE             PIC X(04).
+           05  AUD-FOOTER              PIC X(09).
+           05  AUD-OUTCOME             PIC X(08).
+               88  AUD-OUTCOME-ACCEPTED        VALUE 'ACCEPTED'.
+               88  AUD-OUTCOME-REJECTED        VALUE 'REJECTED'.
