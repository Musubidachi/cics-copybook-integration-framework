@@ -0,0 +1,23 @@
+      *****************************************************************
+      *    COPYBOOK:  TC06-MAIN
+      *    PURPOSE :  PRODUCTION ENVELOPE LAYOUT FOR TC06-MAIN-REC.
+      *                THIS IS THE LIVE COPY USED BY CIF300 - IT IS NOT
+      *                THE SAME FILE AS THE "TC06-NESTED-COPY-
+      *                REPLACING" PARSER FIXTURE IT WAS ORIGINALLY
+      *                GROWN FROM, WHICH STAYS THE ORIGINAL MINIMAL
+      *                HEADER/BODY/FOOTER SHAPE AS A CONFORMANCE CASE
+      *                FOR THE PARSER.
+      *****************************************************************
+       01 TC06-MAIN-REC.
+          05 TC06-HEADER           PIC X(10).
+          05 TC06-HEADER-R REDEFINES TC06-HEADER.
+             10 TC06-HDR-TXN-TYPE  PIC X(4).
+             10 TC06-HDR-FILLER    PIC X(6).
+          05 TC06-HEADER-CHK REDEFINES TC06-HEADER.
+             10 TC06-HDR-CHK-HW OCCURS 5 TIMES PIC 9(4) COMP.
+          COPY TC06-NESTED REPLACING ==:PREFIX:== BY ==TC06==.
+          05 TC06-BODY-CHK REDEFINES TC06-BODY.
+             10 TC06-BDY-CHK-HW OCCURS 10 TIMES PIC 9(4) COMP.
+          05 TC06-FOOTER.
+             10 FTR-LENGTH          PIC 9(4).
+             10 FTR-CHECKSUM        PIC 9(5).
