@@ -0,0 +1,28 @@
+      *****************************************************************
+      *    COPYBOOK:  TC02-CKPT
+      *    PURPOSE :  CHECKPOINT RECORD FOR THE CIF100 TC02-REQ-REC
+      *                EDIT RUN.  ONE RECORD IS APPENDED EVERY
+      *                CIF100-CKPT-INTERVAL REQUESTS.  ON RESTART,
+      *                CIF100 READS THE LAST RECORD IN THIS FILE TO
+      *                FIND WHERE TO RESUME INSTEAD OF REPROCESSING
+      *                THE WHOLE INPUT FILE FROM THE TOP.
+      *
+      *    CKPT-RUN-STATUS MARKS WHETHER THE RECORD WAS WRITTEN MID-RUN
+      *    (INCOMPLETE - A GENUINE RESTART POINT) OR BY 3000-TERMINATE
+      *    AT THE END OF A RUN THAT REACHED THE BATCH TRAILER NORMALLY
+      *    (COMPLETE).  WITHOUT THIS, THE LAST CHECKPOINT LEFT BEHIND BY
+      *    A CLEAN RUN LOOKS IDENTICAL TO ONE LEFT BY AN ABEND, AND THE
+      *    NEXT RUN - AGAINST A COMPLETELY DIFFERENT NIGHT'S INPUT FILE
+      *    - WOULD WRONGLY TREAT ITSELF AS RESUMING THE PRIOR NIGHT'S
+      *    BATCH.
+      *****************************************************************
+       01  TC02-CKPT-REC.
+           05  CKPT-LAST-SEQ           PIC 9(07).
+           05  CKPT-RECORDS-READ       PIC 9(07).
+           05  CKPT-RECORDS-CLEAN      PIC 9(07).
+           05  CKPT-RECORDS-REJECTED   PIC 9(07).
+           05  CKPT-RUN-DATE           PIC 9(08).
+           05  CKPT-RUN-TIME           PIC 9(08).
+           05  CKPT-RUN-STATUS         PIC X(01).
+               88  CKPT-RUN-COMPLETE           VALUE 'C'.
+               88  CKPT-RUN-INCOMPLETE         VALUE 'I'.
