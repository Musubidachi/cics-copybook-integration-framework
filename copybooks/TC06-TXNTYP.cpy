@@ -0,0 +1,29 @@
+      *****************************************************************
+      *    COPYBOOK:  TC06-TXNTYP
+      *    PURPOSE :  WORKING-STORAGE TABLE OF TRANSACTION TYPES KNOWN
+      *                TO THE TC06-MAIN ENVELOPE FRAMEWORK.  CIF300
+      *                LOOKS UP THE TYPE CODE CARRIED IN
+      *                TC06-HDR-TXN-TYPE AGAINST THIS TABLE AT RUN TIME
+      *                TO DECIDE HOW THE ENVELOPE'S BODY SHOULD BE
+      *                INTERPRETED.
+      *
+      *    THE TABLE IS NO LONGER COMPILED-IN LITERAL DATA - IT IS
+      *    LOADED FROM THE TC06-TXNTYP-FILE REFERENCE FILE (ONE
+      *    TC06-TXNREC ROW PER ENTRY - SEE TC06-TXNREC) AT STARTUP, SO
+      *    ADDING, REMOVING, OR CHANGING A TRANSACTION TYPE IS A MATTER
+      *    OF MAINTAINING THAT REFERENCE FILE, NOT RECOMPILING AND
+      *    REDEPLOYING THIS PROGRAM.
+      *
+      *    TXNTYP-LAYOUT IDENTIFIES WHICH REDEFINES VIEW OF
+      *    TC06-TXN-DATA (SEE TC06-NESTED) APPLIES TO THAT TYPE.
+      *****************************************************************
+       01  WS-TXNTYP-TABLE.
+           05  WS-TXNTYP-COUNT         PIC 9(03)  COMP  VALUE ZERO.
+           05  TXNTYP-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-TXNTYP-COUNT
+                   INDEXED BY TXNTYP-IX.
+               10  TXNTYP-CODE         PIC X(04).
+               10  TXNTYP-DESC         PIC X(25).
+               10  TXNTYP-LAYOUT       PIC X(01).
+                   88  TXNTYP-LAYOUT-ORDER    VALUE 'O'.
+                   88  TXNTYP-LAYOUT-SHIPMENT VALUE 'S'.
