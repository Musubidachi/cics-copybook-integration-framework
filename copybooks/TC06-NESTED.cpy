@@ -0,0 +1,24 @@
+      *****************************************************************
+      *    COPYBOOK:  TC06-NESTED
+      *    PURPOSE :  PRODUCTION BODY LAYOUT NESTED INTO TC06-MAIN VIA
+      *                COPY ... REPLACING.  TWO REDEFINES GIVE A FIELD
+      *                BREAKDOWN FOR EACH KNOWN TRANSACTION TYPE (SEE
+      *                TC06-TXNTYP); CIF300'S 2050-UNWRAP-ENVELOPE
+      *                PICKS BETWEEN THEM BASED ON THE MATCHING TABLE
+      *                ENTRY'S TXNTYP-LAYOUT VALUE.  THIS IS NOT THE
+      *                SAME FILE AS THE "TC06-NESTED-COPY-REPLACING"
+      *                PARSER FIXTURE IT ORIGINALLY SUPPLIED - THAT
+      *                FIXTURE DIRECTORY DELIBERATELY DOES NOT SHIP A
+      *                TC06-NESTED.CPY OF ITS OWN.
+      *****************************************************************
+       05 :PREFIX:-BODY.
+          10 :PREFIX:-TXN-TYPE      PIC X(4).
+          10 :PREFIX:-TXN-DATA      PIC X(16).
+          10 :PREFIX:-TXN-DATA-ORDR REDEFINES :PREFIX:-TXN-DATA.
+             15 :PREFIX:-ORDR-ORDER-ID   PIC X(6).
+             15 :PREFIX:-ORDR-QTY        PIC 9(4).
+             15 FILLER                   PIC X(6).
+          10 :PREFIX:-TXN-DATA-SHIP REDEFINES :PREFIX:-TXN-DATA.
+             15 :PREFIX:-SHIP-SHIPMENT-ID PIC X(6).
+             15 :PREFIX:-SHIP-CARRIER     PIC X(4).
+             15 FILLER                   PIC X(6).
