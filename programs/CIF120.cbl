@@ -0,0 +1,94 @@
+      ******************************************************************
+      *    PROGRAM-ID.  CIF120
+      *    AUTHOR.      D. L. OKAFOR, BATCH INTEGRATION GROUP
+      *    INSTALLATION. COPYBOOK INTEGRATION FRAMEWORK
+      *    DATE-WRITTEN. 2026-08-09
+      *    DATE-COMPILED.
+      *
+      *    REMARKS.
+      *        ONLINE INQUIRY TRANSACTION.  GIVEN A REQ-ID IN THE
+      *        COMMAREA, READS THE TC02-MSTR INDEXED FILE BY KEY AND
+      *        RETURNS THE REQUEST'S REQ-COUNT AND REQ-ITEMS, SO A
+      *        SINGLE REQUEST CAN BE LOOKED UP WITHOUT SCANNING THE
+      *        WHOLE NIGHTLY BATCH FILE.  TC02-MSTR IS MAINTAINED BY
+      *        CIF100, WHICH LOADS ONE ENTRY PER CLEAN REQUEST AS IT
+      *        EDITS THE BATCH.
+      *
+      *    MODIFICATION HISTORY.
+      *        2026-08-09  DLO  INITIAL VERSION.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CIF120.
+       AUTHOR.      D. L. OKAFOR.
+       INSTALLATION. COPYBOOK INTEGRATION FRAMEWORK.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------*
+      *    CICS RESPONSE CODE AND A WORKING COPY OF THE MASTER     *
+      *    RECORD READ BACK FROM TC02-MSTR.                        *
+      *-----------------------------------------------------------*
+       77  WS-RESP                 PIC S9(08)  COMP.
+       77  WS-ITEM-IX               PIC 9(02)  COMP.
+       COPY TC02-MSTR.
+
+       LINKAGE SECTION.
+       COPY TC02-INQ REPLACING ==TC02-INQ-COMMAREA== BY ==DFHCOMMAREA==.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    0000-MAINLINE                                               *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-LOOKUP-REQUEST
+               THRU 1000-LOOKUP-REQUEST-EXIT.
+           EXEC CICS RETURN
+           END-EXEC.
+           GOBACK.
+
+      ******************************************************************
+      *    1000-LOOKUP-REQUEST - READ TC02-MSTR BY REQ-ID AND BUILD    *
+      *    THE RESPONSE IN THE COMMAREA.                                *
+      ******************************************************************
+       1000-LOOKUP-REQUEST.
+           MOVE INQ-REQ-ID TO REQ-ID IN MSTR-REQ-DATA.
+
+           EXEC CICS READ
+               DATASET('TC02MSTR')
+               INTO(TC02-MSTR-REC)
+               RIDFLD(REQ-ID IN MSTR-REQ-DATA)
+               KEYLENGTH(6)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               SET INQ-FOUND TO TRUE
+               MOVE MSTR-REQ-COUNT TO INQ-REQ-COUNT
+               PERFORM 1100-COPY-ITEM-TO-COMMAREA
+                   THRU 1100-COPY-ITEM-TO-COMMAREA-EXIT
+                   VARYING WS-ITEM-IX FROM 1 BY 1
+                   UNTIL WS-ITEM-IX > INQ-REQ-COUNT
+           ELSE
+               SET INQ-NOT-FOUND TO TRUE
+               MOVE ZERO TO INQ-REQ-COUNT
+           END-IF.
+       1000-LOOKUP-REQUEST-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1100-COPY-ITEM-TO-COMMAREA - ONE REQ-ITEMS ENTRY            *
+      ******************************************************************
+       1100-COPY-ITEM-TO-COMMAREA.
+           MOVE REQ-ITEM-ID  IN MSTR-REQ-DATA (WS-ITEM-IX)
+               TO INQ-ITEM-ID (WS-ITEM-IX).
+           MOVE REQ-ITEM-QTY IN MSTR-REQ-DATA (WS-ITEM-IX)
+               TO INQ-ITEM-QTY (WS-ITEM-IX).
+       1100-COPY-ITEM-TO-COMMAREA-EXIT.
+           EXIT.
