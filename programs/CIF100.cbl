@@ -0,0 +1,679 @@
+      ******************************************************************
+      *    PROGRAM-ID.  CIF100
+      *    AUTHOR.      D. L. OKAFOR, BATCH INTEGRATION GROUP
+      *    INSTALLATION. COPYBOOK INTEGRATION FRAMEWORK
+      *    DATE-WRITTEN. 2026-08-09
+      *    DATE-COMPILED.
+      *
+      *    REMARKS.
+      *        NIGHTLY EDIT STEP FOR THE TC02-REQ-REC REQUEST FILE.
+      *        CONFIRMS THAT REQ-COUNT MATCHES THE NUMBER OF POPULATED
+      *        REQ-ITEMS ENTRIES BEFORE A REQUEST IS ALLOWED DOWNSTREAM
+      *        TO THE CICS TRANSACTION THAT BUILDS SHIPMENTS FROM IT.
+      *        RECORDS THAT DO NOT BALANCE ARE WRITTEN TO THE TC02-EXC
+      *        EXCEPTION FILE TOGETHER WITH THEIR REQ-ITEM-ID VALUES SO
+      *        THE MISMATCH CAN BE TRACED BACK TO THE SOURCE REQUEST.
+      *
+      *    MODIFICATION HISTORY.
+      *        2026-08-09  DLO  INITIAL VERSION.  REQ-COUNT VS POPULATED
+      *                         ITEM EDIT ON THE FIXED 3-OCCURRENCE
+      *                         REQ-ITEMS TABLE.
+      *        2026-08-09  DLO  REQ-ITEMS IS NOW OCCURS DEPENDING ON
+      *                         REQ-COUNT (UP TO WS-MAX-ITEMS ENTRIES).
+      *                         THE EDIT NOW ALSO REJECTS A REQ-COUNT
+      *                         OUTSIDE THE 1 TO WS-MAX-ITEMS RANGE, AND
+      *                         ONLY CHECKS FOR BLANK ITEM SLOTS WITHIN
+      *                         REQ-COUNT SINCE THE TABLE NO LONGER
+      *                         CARRIES UNUSED TRAILING OCCURRENCES.
+      *        2026-08-09  DLO  ADDED CHECKPOINT/RESTART.  A TC02-CKPT
+      *                         RECORD IS APPENDED EVERY
+      *                         WS-CKPT-INTERVAL REQUESTS; ON STARTUP
+      *                         THE LAST CHECKPOINT (IF ANY) IS LOADED
+      *                         AND ALREADY-PROCESSED REQUESTS ARE
+      *                         SKIPPED RATHER THAN RE-EDITED.
+      *        2026-08-09  DLO  THE INPUT FILE NOW CARRIES A LEADING
+      *                         BATCH-HEADER AND TRAILING BATCH-TRAILER
+      *                         RECORD (TC02-BATCH).  A VALIDATION PASS
+      *                         RECONCILES THE TRAILER'S RECORD COUNT
+      *                         AND REQ-COUNT CONTROL TOTAL AGAINST THE
+      *                         DETAIL RECORDS BEFORE ANY REQUEST ON
+      *                         THE FILE IS EDITED; A FILE THAT DOES
+      *                         NOT RECONCILE IS REJECTED OUTRIGHT.
+      *        2026-08-09  DLO  EVERY CLEAN REQUEST IS NOW ALSO LOADED
+      *                         INTO TC02-MSTR-FILE, AN INDEXED MASTER
+      *                         KEYED BY REQ-ID, SO THE NEW ONLINE
+      *                         INQUIRY TRANSACTION (CIF120) CAN PULL
+      *                         UP A SINGLE REQUEST WITHOUT SCANNING
+      *                         THE WHOLE SEQUENTIAL BATCH FILE.
+      *        2026-08-09  DLO  3000-TERMINATE NO LONGER WRITES A
+      *                         CHECKPOINT OR CLOSES TC02-EXC-FILE AND
+      *                         TC02-MSTR-FILE WHEN THE BATCH WAS
+      *                         REJECTED DURING VALIDATION, SINCE
+      *                         NEITHER FILE WAS EVER OPENED ON THAT
+      *                         PATH.  WS-EOF-SW IS NOW SET THROUGH ITS
+      *                         88-LEVELS LIKE THE PROGRAM'S OTHER
+      *                         SWITCHES RATHER THAN BY RAW MOVE.
+      *        2026-08-09  DLO  THE POPULATED-ITEM TALLY NOW SCANS ALL
+      *                         WS-MAX-ITEMS SLOTS INSTEAD OF STOPPING
+      *                         AT REQ-COUNT, SO A REQUEST WITH MORE
+      *                         POPULATED SLOTS THAN REQ-COUNT CLAIMS
+      *                         IS CAUGHT (EXC-COUNT-HIGH) INSTEAD OF
+      *                         SAILING THROUGH AS CLEAN WITH THE EXTRA
+      *                         ITEMS SILENTLY UNLOADED.  EXCEPTION
+      *                         RECORDS NOW CARRY THE SOURCE REQUEST'S
+      *                         REQ-ID.  3000-TERMINATE NOW GATES THE
+      *                         CHECKPOINT WRITE AND FILE CLOSES ON A
+      *                         NEW WS-FILES-OPEN-SW, SET ONLY AFTER
+      *                         ALL OF TC02-REQ-FILE, TC02-EXC-FILE,
+      *                         AND TC02-MSTR-FILE ARE CONFIRMED OPEN,
+      *                         SO AN OPEN FAILURE PARTWAY THROUGH
+      *                         1000-INITIALIZE NO LONGER LEADS TO
+      *                         CLOSING A FILE THAT WAS NEVER REACHED.
+      *        2026-08-09  DLO  TC02-CKPT-REC NOW CARRIES CKPT-RUN-
+      *                         STATUS, SET TO COMPLETE BY THE FINAL
+      *                         CHECKPOINT WRITE IN 3000-TERMINATE AND
+      *                         TO INCOMPLETE BY EVERY MID-RUN
+      *                         CHECKPOINT.  1100-LOAD-CHECKPOINT NOW
+      *                         ONLY TREATS THE LAST CHECKPOINT AS A
+      *                         RESTART POINT WHEN IT IS MARKED
+      *                         INCOMPLETE, SO A CLEAN PRIOR RUN NO
+      *                         LONGER CAUSES THE NEXT RUN (AGAINST A
+      *                         DIFFERENT NIGHT'S FILE) TO SKIP RECORDS
+      *                         OFF THE FRONT OR LEAVE TC02-EXC-FILE
+      *                         OPENED EXTEND FOREVER.  THE POPULATED-
+      *                         ITEM EDIT ALSO NOW TALLIES A SECOND,
+      *                         IN-RANGE-ONLY COUNT (WS-INRANGE-COUNT)
+      *                         SO A RECORD WHOSE TOTAL POPULATED COUNT
+      *                         HAPPENS TO MATCH REQ-COUNT BUT WHOSE
+      *                         POPULATED SLOTS ARE NOT THE FIRST
+      *                         REQ-COUNT CONTIGUOUS ONES IS CAUGHT
+      *                         (EXC-COUNT-GAP) RATHER THAN ACCEPTED
+      *                         CLEAN WITH BLANK ITEMS LOADED TO THE
+      *                         MASTER FILE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CIF100.
+       AUTHOR.      D. L. OKAFOR.
+       INSTALLATION. COPYBOOK INTEGRATION FRAMEWORK.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TC02-REQ-FILE   ASSIGN TO TC02IN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REQ-STATUS.
+
+           SELECT TC02-EXC-FILE   ASSIGN TO TC02EXC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXC-STATUS.
+
+           SELECT TC02-CKPT-FILE  ASSIGN TO TC02CKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT TC02-MSTR-FILE  ASSIGN TO TC02MSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS REQ-ID OF MSTR-REQ-DATA
+               FILE STATUS IS WS-MSTR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TC02-REQ-FILE
+           RECORDING MODE IS F.
+           COPY TC02-REQ.
+           COPY TC02-BATCH.
+
+       FD  TC02-EXC-FILE
+           RECORDING MODE IS F.
+           COPY TC02-EXC.
+
+       FD  TC02-CKPT-FILE
+           RECORDING MODE IS F.
+           COPY TC02-CKPT.
+
+       FD  TC02-MSTR-FILE.
+           COPY TC02-MSTR.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------*
+      *    FILE STATUS AND SWITCHES                                *
+      *-----------------------------------------------------------*
+       77  WS-REQ-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-EXC-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-CKPT-STATUS          PIC X(02)  VALUE SPACES.
+       77  WS-MSTR-STATUS          PIC X(02)  VALUE SPACES.
+       77  WS-EOF-SW               PIC X(01)  VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+           88  WS-NOT-EOF                  VALUE 'N'.
+       77  WS-CKPT-EOF-SW          PIC X(01)  VALUE 'N'.
+           88  WS-CKPT-EOF                 VALUE 'Y'.
+       77  WS-CKPT-EXISTS-SW       PIC X(01)  VALUE 'N'.
+           88  WS-CKPT-EXISTS              VALUE 'Y'.
+       77  WS-LAST-RUN-STATUS      PIC X(01)  VALUE 'C'.
+           88  WS-LAST-RUN-COMPLETE         VALUE 'C'.
+           88  WS-LAST-RUN-INCOMPLETE       VALUE 'I'.
+       77  WS-RESTART-NEEDED-SW    PIC X(01)  VALUE 'N'.
+           88  WS-RESTART-NEEDED           VALUE 'Y'.
+       77  WS-RUN-COMPLETE-SW      PIC X(01)  VALUE 'N'.
+           88  WS-RUN-COMPLETE             VALUE 'Y'.
+       77  WS-BATCH-VALID-SW       PIC X(01)  VALUE 'Y'.
+           88  WS-BATCH-VALID              VALUE 'Y'.
+           88  WS-BATCH-INVALID            VALUE 'N'.
+       77  WS-BATCH-TRAILER-SW     PIC X(01)  VALUE 'N'.
+           88  WS-BATCH-TRAILER-SEEN       VALUE 'Y'.
+       77  WS-FILES-OPEN-SW        PIC X(01)  VALUE 'N'.
+           88  WS-FILES-OPEN               VALUE 'Y'.
+
+      *-----------------------------------------------------------*
+      *    BATCH HEADER/TRAILER CONTROL TOTALS                     *
+      *-----------------------------------------------------------*
+       77  WS-BATCH-RECORD-COUNT   PIC 9(07)  COMP  VALUE ZERO.
+       77  WS-BATCH-REQ-COUNT-TOTAL
+                                   PIC 9(09)  COMP  VALUE ZERO.
+
+      *-----------------------------------------------------------*
+      *    EDIT WORK AREAS                                         *
+      *-----------------------------------------------------------*
+       77  WS-ITEM-IX              PIC 9(02)  COMP.
+       77  WS-POPULATED-COUNT      PIC 9(02)  COMP.
+       77  WS-INRANGE-COUNT        PIC 9(02)  COMP.
+       77  WS-MAX-ITEMS            PIC 9(02)  COMP  VALUE 25.
+
+      *-----------------------------------------------------------*
+      *    CHECKPOINT/RESTART WORK AREAS                            *
+      *-----------------------------------------------------------*
+       77  WS-CKPT-INTERVAL        PIC 9(07)  COMP  VALUE 1000.
+       77  WS-CKPT-COUNTER         PIC 9(07)  COMP  VALUE ZERO.
+       77  WS-RESTART-SEQ          PIC 9(07)  VALUE ZERO.
+       77  WS-SKIP-IX              PIC 9(07)  COMP.
+
+      *-----------------------------------------------------------*
+      *    RUN TOTALS                                              *
+      *-----------------------------------------------------------*
+       77  WS-RECORDS-READ         PIC 9(07)  VALUE ZERO.
+       77  WS-RECORDS-CLEAN        PIC 9(07)  VALUE ZERO.
+       77  WS-RECORDS-REJECTED     PIC 9(07)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    0000-MAINLINE                                               *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-REQUEST
+               THRU 2000-PROCESS-REQUEST-EXIT
+               UNTIL WS-EOF.
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      *    1000-INITIALIZE - LOAD ANY PRIOR CHECKPOINT, OPEN FILES,    *
+      *    SKIP ALREADY-PROCESSED REQUESTS, AND PRIME THE READ.        *
+      ******************************************************************
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-CHECKPOINT THRU 1100-LOAD-CHECKPOINT-EXIT.
+
+           OPEN INPUT  TC02-REQ-FILE.
+           IF WS-REQ-STATUS NOT = '00'
+               DISPLAY 'CIF100 - OPEN FAILED ON TC02-REQ-FILE, STATUS='
+                   WS-REQ-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           PERFORM 1050-VALIDATE-BATCH-TOTALS
+               THRU 1050-VALIDATE-BATCH-TOTALS-EXIT.
+           CLOSE TC02-REQ-FILE.
+           SET WS-NOT-EOF TO TRUE.
+
+           IF WS-BATCH-INVALID
+               DISPLAY 'CIF100 - BATCH REJECTED, NO REQUESTS PROCESSED'
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN INPUT  TC02-REQ-FILE.
+           IF WS-REQ-STATUS NOT = '00'
+               DISPLAY 'CIF100 - OPEN FAILED ON TC02-REQ-FILE, STATUS='
+                   WS-REQ-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+           PERFORM 1060-SKIP-BATCH-HEADER
+               THRU 1060-SKIP-BATCH-HEADER-EXIT.
+
+           IF WS-RESTART-NEEDED
+               OPEN EXTEND TC02-EXC-FILE
+           ELSE
+               OPEN OUTPUT TC02-EXC-FILE
+           END-IF.
+           IF WS-EXC-STATUS NOT = '00'
+               DISPLAY 'CIF100 - OPEN FAILED ON TC02-EXC-FILE, STATUS='
+                   WS-EXC-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           IF WS-RESTART-SEQ > ZERO
+               DISPLAY 'CIF100 - RESTARTING AFTER REQUEST '
+                   WS-RESTART-SEQ
+               PERFORM 1150-SKIP-PROCESSED-REQUESTS
+                   THRU 1150-SKIP-PROCESSED-REQUESTS-EXIT
+           END-IF.
+
+           IF WS-CKPT-EXISTS
+               OPEN I-O     TC02-MSTR-FILE
+           ELSE
+               OPEN OUTPUT  TC02-MSTR-FILE
+           END-IF.
+           IF WS-MSTR-STATUS NOT = '00'
+               DISPLAY 'CIF100 - OPEN FAILED ON TC02-MSTR-FILE, STATUS='
+                   WS-MSTR-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+           SET WS-FILES-OPEN TO TRUE.
+
+           PERFORM 8000-READ-REQUEST THRU 8000-READ-REQUEST-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1050-VALIDATE-BATCH-TOTALS - READ THE HEADER, TALLY THE     *
+      *    DETAIL RECORDS UP TO THE TRAILER, AND RECONCILE THE         *
+      *    TRAILER'S CONTROL TOTALS BEFORE ANY REQUEST IS EDITED.      *
+      ******************************************************************
+       1050-VALIDATE-BATCH-TOTALS.
+           MOVE ZERO TO WS-BATCH-RECORD-COUNT.
+           MOVE ZERO TO WS-BATCH-REQ-COUNT-TOTAL.
+           SET WS-BATCH-VALID   TO TRUE.
+           MOVE 'N' TO WS-BATCH-TRAILER-SW.
+
+           READ TC02-REQ-FILE
+               AT END
+                   DISPLAY 'CIF100 - BATCH FILE IS EMPTY'
+                   SET WS-BATCH-INVALID TO TRUE
+           END-READ.
+
+           IF WS-BATCH-VALID AND NOT BHDR-VALID
+               DISPLAY 'CIF100 - BATCH HEADER RECORD MISSING OR INVALID'
+               SET WS-BATCH-INVALID TO TRUE
+           END-IF.
+
+           IF WS-BATCH-VALID
+               PERFORM 1055-COUNT-BATCH-DETAIL
+                   THRU 1055-COUNT-BATCH-DETAIL-EXIT
+                   UNTIL WS-EOF OR WS-BATCH-TRAILER-SEEN
+
+               IF NOT WS-BATCH-TRAILER-SEEN
+                   DISPLAY 'CIF100 - BATCH TRAILER RECORD MISSING'
+                   SET WS-BATCH-INVALID TO TRUE
+               ELSE
+                   IF WS-BATCH-RECORD-COUNT NOT = BTRL-RECORD-COUNT
+                      OR WS-BATCH-REQ-COUNT-TOTAL
+                           NOT = BTRL-REQ-COUNT-TOTAL
+                       DISPLAY 'CIF100 - BATCH TOTALS DO NOT RECONCILE'
+                       SET WS-BATCH-INVALID TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       1050-VALIDATE-BATCH-TOTALS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1055-COUNT-BATCH-DETAIL - ONE RECORD OF THE VALIDATION PASS *
+      ******************************************************************
+       1055-COUNT-BATCH-DETAIL.
+           READ TC02-REQ-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF BTRL-VALID
+                       SET WS-BATCH-TRAILER-SEEN TO TRUE
+                   ELSE
+                       ADD 1 TO WS-BATCH-RECORD-COUNT
+                       ADD REQ-COUNT IN TC02-REQ-REC
+                           TO WS-BATCH-REQ-COUNT-TOTAL
+                   END-IF
+           END-READ.
+       1055-COUNT-BATCH-DETAIL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1060-SKIP-BATCH-HEADER - DISCARD THE LEADING HEADER RECORD  *
+      *    ON THE REAL EDIT PASS (THE VALIDATION PASS ALREADY READ IT  *
+      *    ONCE AGAINST A NOW-CLOSED COPY OF THE FILE).                *
+      ******************************************************************
+       1060-SKIP-BATCH-HEADER.
+           PERFORM 8000-READ-REQUEST THRU 8000-READ-REQUEST-EXIT.
+       1060-SKIP-BATCH-HEADER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1100-LOAD-CHECKPOINT - READ THE LAST CHECKPOINT RECORD, IF  *
+      *    ANY, AND REOPEN THE CHECKPOINT FILE FOR APPENDING.  A       *
+      *    RESTART IS ONLY HONORED WHEN THAT LAST RECORD IS MARKED     *
+      *    INCOMPLETE - ONE LEFT BEHIND BY A RUN THAT REACHED THE      *
+      *    BATCH TRAILER NORMALLY MEANS THERE IS NOTHING TO RESUME,    *
+      *    SO THE RESTART POSITION AND RUN TOTALS IT CARRIES BELONG TO *
+      *    A FINISHED RUN AGAINST A DIFFERENT NIGHT'S FILE AND ARE     *
+      *    DISCARDED RATHER THAN APPLIED TO THIS RUN.                  *
+      ******************************************************************
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT TC02-CKPT-FILE.
+           IF WS-CKPT-STATUS = '00'
+               SET WS-CKPT-EXISTS TO TRUE
+               PERFORM 1110-READ-CHECKPOINT
+                   THRU 1110-READ-CHECKPOINT-EXIT
+                   UNTIL WS-CKPT-EOF
+               CLOSE TC02-CKPT-FILE
+               OPEN EXTEND TC02-CKPT-FILE
+           ELSE
+               OPEN OUTPUT TC02-CKPT-FILE
+           END-IF.
+
+           IF WS-CKPT-EXISTS AND WS-LAST-RUN-INCOMPLETE
+               SET WS-RESTART-NEEDED TO TRUE
+           ELSE
+               MOVE ZERO TO WS-RESTART-SEQ
+               MOVE ZERO TO WS-RECORDS-READ
+               MOVE ZERO TO WS-RECORDS-CLEAN
+               MOVE ZERO TO WS-RECORDS-REJECTED
+           END-IF.
+       1100-LOAD-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1110-READ-CHECKPOINT - ONE CHECKPOINT RECORD; THE LAST ONE  *
+      *    READ IS THE MOST RECENT, SO ITS VALUES ARE KEPT EACH TIME.  *
+      ******************************************************************
+       1110-READ-CHECKPOINT.
+           READ TC02-CKPT-FILE
+               AT END
+                   SET WS-CKPT-EOF TO TRUE
+               NOT AT END
+                   MOVE CKPT-LAST-SEQ         TO WS-RESTART-SEQ
+                   MOVE CKPT-RECORDS-READ     TO WS-RECORDS-READ
+                   MOVE CKPT-RECORDS-CLEAN    TO WS-RECORDS-CLEAN
+                   MOVE CKPT-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+                   MOVE CKPT-RUN-STATUS       TO WS-LAST-RUN-STATUS
+           END-READ.
+       1110-READ-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1150-SKIP-PROCESSED-REQUESTS - FAST-FORWARD PAST THE        *
+      *    REQUESTS ALREADY EDITED BEFORE THE LAST CHECKPOINT.         *
+      ******************************************************************
+       1150-SKIP-PROCESSED-REQUESTS.
+           PERFORM 1160-SKIP-ONE-REQUEST
+               THRU 1160-SKIP-ONE-REQUEST-EXIT
+               VARYING WS-SKIP-IX FROM 1 BY 1
+               UNTIL WS-SKIP-IX > WS-RESTART-SEQ OR WS-EOF.
+       1150-SKIP-PROCESSED-REQUESTS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1160-SKIP-ONE-REQUEST                                      *
+      ******************************************************************
+       1160-SKIP-ONE-REQUEST.
+           PERFORM 8000-READ-REQUEST THRU 8000-READ-REQUEST-EXIT.
+       1160-SKIP-ONE-REQUEST-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-PROCESS-REQUEST - EDIT ONE TC02-REQ-REC                *
+      ******************************************************************
+       2000-PROCESS-REQUEST.
+           ADD 1 TO WS-RECORDS-READ.
+           IF REQ-COUNT IN TC02-REQ-REC < 1
+              OR REQ-COUNT IN TC02-REQ-REC > WS-MAX-ITEMS
+               PERFORM 2210-WRITE-RANGE-EXCEPTION
+                   THRU 2210-WRITE-RANGE-EXCEPTION-EXIT
+           ELSE
+               MOVE ZERO TO WS-POPULATED-COUNT
+               MOVE ZERO TO WS-INRANGE-COUNT
+               PERFORM 2100-COUNT-POPULATED-ITEMS
+                   THRU 2100-COUNT-POPULATED-ITEMS-EXIT
+                   VARYING WS-ITEM-IX FROM 1 BY 1
+                   UNTIL WS-ITEM-IX > WS-MAX-ITEMS
+
+               IF WS-POPULATED-COUNT = REQ-COUNT IN TC02-REQ-REC
+                       AND WS-INRANGE-COUNT = REQ-COUNT IN TC02-REQ-REC
+                   ADD 1 TO WS-RECORDS-CLEAN
+                   PERFORM 2150-LOAD-MASTER-RECORD
+                       THRU 2150-LOAD-MASTER-RECORD-EXIT
+               ELSE
+                   PERFORM 2200-WRITE-EXCEPTION
+                       THRU 2200-WRITE-EXCEPTION-EXIT
+               END-IF
+           END-IF.
+
+           ADD 1 TO WS-CKPT-COUNTER.
+           IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+               PERFORM 2300-WRITE-CHECKPOINT
+                   THRU 2300-WRITE-CHECKPOINT-EXIT
+               MOVE ZERO TO WS-CKPT-COUNTER
+           END-IF.
+
+           PERFORM 8000-READ-REQUEST THRU 8000-READ-REQUEST-EXIT.
+       2000-PROCESS-REQUEST-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2100-COUNT-POPULATED-ITEMS - TALLY NON-BLANK REQ-ITEM-ID    *
+      *    OVER ALL WS-MAX-ITEMS SLOTS, NOT JUST THE FIRST REQ-COUNT   *
+      *    OF THEM - REQ-ITEMS IS A FIXED 25-OCCURRENCE TABLE, SO A    *
+      *    SLOT POPULATED PAST REQ-COUNT IS ITSELF THE "MORE ITEMS     *
+      *    POPULATED THAN REQ-COUNT CLAIMS" EXCEPTION THIS EDIT EXISTS *
+      *    TO CATCH, NOT SOMETHING SAFE TO LEAVE UNSCANNED.  A SECOND  *
+      *    TALLY, WS-INRANGE-COUNT, COUNTS ONLY THE NON-BLANK SLOTS    *
+      *    WITHIN 1 THRU REQ-COUNT ITSELF - A RECORD WHERE THE TOTAL   *
+      *    POPULATED COUNT HAPPENS TO MATCH REQ-COUNT BUT THE          *
+      *    POPULATED SLOTS ARE NOT THE FIRST REQ-COUNT CONTIGUOUS ONES *
+      *    (E.G. REQ-COUNT = 2 WITH ITEMS ACTUALLY SITTING IN SLOTS 5  *
+      *    AND 10) WOULD OTHERWISE TALLY CLEAN AND THEN HAVE            *
+      *    2155-COPY-ITEM-TO-MASTER SILENTLY WRITE BLANK ITEMS TO THE  *
+      *    MASTER FILE INSTEAD OF THE REAL DATA - COMPARING BOTH       *
+      *    TALLIES AGAINST REQ-COUNT IS WHAT CATCHES THAT CASE.        *
+      ******************************************************************
+       2100-COUNT-POPULATED-ITEMS.
+           IF REQ-ITEM-ID IN TC02-REQ-REC (WS-ITEM-IX) NOT = SPACES
+               ADD 1 TO WS-POPULATED-COUNT
+               IF WS-ITEM-IX <= REQ-COUNT IN TC02-REQ-REC
+                   ADD 1 TO WS-INRANGE-COUNT
+               END-IF
+           END-IF.
+       2100-COUNT-POPULATED-ITEMS-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2150-LOAD-MASTER-RECORD - A CLEAN REQUEST IS ALSO WRITTEN   *
+      *    (OR, ON A RESTART, REWRITTEN) TO THE TC02-MSTR-FILE INDEXED *
+      *    MASTER KEYED BY REQ-ID, SO THE ONLINE INQUIRY TRANSACTION   *
+      *    CAN PULL IT UP WITHOUT SCANNING THE WHOLE BATCH FILE.       *
+      ******************************************************************
+       2150-LOAD-MASTER-RECORD.
+           MOVE REQ-ID    IN TC02-REQ-REC TO REQ-ID    IN MSTR-REQ-DATA.
+           MOVE REQ-COUNT IN TC02-REQ-REC TO MSTR-REQ-COUNT.
+           PERFORM 2155-COPY-ITEM-TO-MASTER
+               THRU 2155-COPY-ITEM-TO-MASTER-EXIT
+               VARYING WS-ITEM-IX FROM 1 BY 1
+               UNTIL WS-ITEM-IX > REQ-COUNT IN TC02-REQ-REC.
+
+           WRITE TC02-MSTR-REC.
+           IF WS-MSTR-STATUS = '22'
+               REWRITE TC02-MSTR-REC
+           END-IF.
+           IF WS-MSTR-STATUS NOT = '00' AND WS-MSTR-STATUS NOT = '22'
+               DISPLAY
+                   'CIF100 - WRITE FAILED ON TC02-MSTR-FILE, STATUS='
+                   WS-MSTR-STATUS
+           END-IF.
+       2150-LOAD-MASTER-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2155-COPY-ITEM-TO-MASTER - ONE REQ-ITEMS ENTRY              *
+      ******************************************************************
+       2155-COPY-ITEM-TO-MASTER.
+           MOVE REQ-ITEM-ID  IN TC02-REQ-REC (WS-ITEM-IX)
+               TO REQ-ITEM-ID  IN MSTR-REQ-DATA (WS-ITEM-IX).
+           MOVE REQ-ITEM-QTY IN TC02-REQ-REC (WS-ITEM-IX)
+               TO REQ-ITEM-QTY IN MSTR-REQ-DATA (WS-ITEM-IX).
+       2155-COPY-ITEM-TO-MASTER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2200-WRITE-EXCEPTION - THE REQUEST FAILED ONE OF TWO EDITS: *
+      *    EITHER THE TOTAL NUMBER OF POPULATED REQ-ITEM-ID SLOTS DOES *
+      *    NOT MATCH REQ-COUNT (FEWER - EXC-COUNT-LOW, OR MORE -       *
+      *    EXC-COUNT-HIGH), OR THE TOTAL MATCHES BUT THE POPULATED     *
+      *    SLOTS ARE NOT THE FIRST REQ-COUNT CONTIGUOUS ONES           *
+      *    (EXC-COUNT-GAP).  COPY THE WHOLE 25-SLOT TABLE, AND THE     *
+      *    REQ-ID, TO THE EXCEPTION RECORD SO THE REQ-ITEM-ID VALUES   *
+      *    AND THE SOURCE REQUEST RIDE ALONG REGARDLESS OF WHICH SLOTS *
+      *    THOSE VALUES TURNED UP IN.                                  *
+      ******************************************************************
+       2200-WRITE-EXCEPTION.
+           ADD 1 TO WS-RECORDS-REJECTED.
+           MOVE REQ-ID    IN TC02-REQ-REC TO REQ-ID    IN EXC-REQ-DATA.
+           MOVE REQ-COUNT IN TC02-REQ-REC TO EXC-REQ-COUNT.
+           PERFORM 2205-COPY-ITEM-TO-EXCEPTION
+               THRU 2205-COPY-ITEM-TO-EXCEPTION-EXIT
+               VARYING WS-ITEM-IX FROM 1 BY 1
+               UNTIL WS-ITEM-IX > WS-MAX-ITEMS.
+           MOVE WS-POPULATED-COUNT TO EXC-COUNT-ACTUAL.
+           IF WS-POPULATED-COUNT > REQ-COUNT IN TC02-REQ-REC
+               SET EXC-COUNT-HIGH TO TRUE
+           ELSE
+               IF WS-POPULATED-COUNT < REQ-COUNT IN TC02-REQ-REC
+                   SET EXC-COUNT-LOW TO TRUE
+               ELSE
+                   SET EXC-COUNT-GAP TO TRUE
+               END-IF
+           END-IF.
+
+           WRITE TC02-EXC-REC.
+           IF WS-EXC-STATUS NOT = '00'
+               DISPLAY 'CIF100 - WRITE FAILED ON TC02-EXC-FILE, STATUS='
+                   WS-EXC-STATUS
+           END-IF.
+       2200-WRITE-EXCEPTION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2205-COPY-ITEM-TO-EXCEPTION - ONE REQ-ITEMS ENTRY           *
+      ******************************************************************
+       2205-COPY-ITEM-TO-EXCEPTION.
+           MOVE REQ-ITEM-ID  IN TC02-REQ-REC (WS-ITEM-IX)
+               TO REQ-ITEM-ID  IN EXC-REQ-DATA (WS-ITEM-IX).
+           MOVE REQ-ITEM-QTY IN TC02-REQ-REC (WS-ITEM-IX)
+               TO REQ-ITEM-QTY IN EXC-REQ-DATA (WS-ITEM-IX).
+       2205-COPY-ITEM-TO-EXCEPTION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2210-WRITE-RANGE-EXCEPTION - REQ-COUNT ITSELF IS OUTSIDE    *
+      *    THE 1 TO WS-MAX-ITEMS RANGE THE VARIABLE TABLE SUPPORTS.    *
+      ******************************************************************
+       2210-WRITE-RANGE-EXCEPTION.
+           ADD 1 TO WS-RECORDS-REJECTED.
+           MOVE REQ-ID IN TC02-REQ-REC TO REQ-ID IN EXC-REQ-DATA.
+           MOVE ZERO TO EXC-REQ-COUNT.
+           MOVE REQ-COUNT IN TC02-REQ-REC TO EXC-COUNT-ACTUAL.
+           SET EXC-COUNT-RANGE TO TRUE.
+
+           WRITE TC02-EXC-REC.
+           IF WS-EXC-STATUS NOT = '00'
+               DISPLAY 'CIF100 - WRITE FAILED ON TC02-EXC-FILE, STATUS='
+                   WS-EXC-STATUS
+           END-IF.
+       2210-WRITE-RANGE-EXCEPTION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2300-WRITE-CHECKPOINT - APPEND THE CURRENT RUN POSITION AND *
+      *    TOTALS TO THE CHECKPOINT FILE.  CALLED BOTH EVERY WS-CKPT-  *
+      *    INTERVAL REQUESTS (A GENUINE MID-RUN RESTART POINT, MARKED  *
+      *    INCOMPLETE) AND ONCE MORE FROM 3000-TERMINATE AFTER THE     *
+      *    BATCH TRAILER IS REACHED NORMALLY (MARKED COMPLETE, VIA     *
+      *    WS-RUN-COMPLETE, SO THE NEXT RUN KNOWS NOT TO RESTART FROM  *
+      *    IT).                                                        *
+      ******************************************************************
+       2300-WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-READ     TO CKPT-LAST-SEQ.
+           MOVE WS-RECORDS-READ     TO CKPT-RECORDS-READ.
+           MOVE WS-RECORDS-CLEAN    TO CKPT-RECORDS-CLEAN.
+           MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED.
+           ACCEPT CKPT-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT CKPT-RUN-TIME FROM TIME.
+           IF WS-RUN-COMPLETE
+               SET CKPT-RUN-COMPLETE TO TRUE
+           ELSE
+               SET CKPT-RUN-INCOMPLETE TO TRUE
+           END-IF.
+
+           WRITE TC02-CKPT-REC.
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY
+                   'CIF100 - WRITE FAILED ON TC02-CKPT-FILE, STATUS='
+                   WS-CKPT-STATUS
+           END-IF.
+       2300-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-TERMINATE - WRITE A FINAL CHECKPOINT, CLOSE FILES,     *
+      *    AND REPORT TOTALS.  WS-FILES-OPEN IS SET ONLY AFTER ALL OF  *
+      *    TC02-REQ-FILE, TC02-EXC-FILE, AND TC02-MSTR-FILE HAVE BEEN  *
+      *    SUCCESSFULLY (RE)OPENED IN 1000-INITIALIZE - WHICH COVERS   *
+      *    BOTH A BATCH REJECTED DURING VALIDATION AND ANY OF THE OPEN *
+      *    CALLS THEMSELVES FAILING - SO THE CHECKPOINT WRITE AND      *
+      *    THOSE THREE CLOSES ARE SKIPPED UNLESS EVERY ONE OF THEM IS  *
+      *    ACTUALLY OPEN.  TC02-CKPT-FILE, OPENED UNCONDITIONALLY IN   *
+      *    1100-LOAD-CHECKPOINT BEFORE ANY OF THE OTHER OPENS ARE      *
+      *    EVEN ATTEMPTED, IS ALWAYS CLOSED HERE.                      *
+      ******************************************************************
+       3000-TERMINATE.
+           IF WS-FILES-OPEN
+               SET WS-RUN-COMPLETE TO TRUE
+               PERFORM 2300-WRITE-CHECKPOINT
+                   THRU 2300-WRITE-CHECKPOINT-EXIT
+               CLOSE TC02-REQ-FILE
+                     TC02-EXC-FILE
+                     TC02-MSTR-FILE
+           END-IF.
+           CLOSE TC02-CKPT-FILE.
+
+           DISPLAY 'CIF100 - REQUESTS READ      : ' WS-RECORDS-READ.
+           DISPLAY 'CIF100 - REQUESTS CLEAN     : ' WS-RECORDS-CLEAN.
+           DISPLAY 'CIF100 - REQUESTS REJECTED  : ' WS-RECORDS-REJECTED.
+       3000-TERMINATE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-READ-REQUEST - SHARED SEQUENTIAL READ PARAGRAPH.  THE  *
+      *    BATCH-TRAILER RECORD, IF READ HERE, ENDS THE RUN THE SAME   *
+      *    AS A PHYSICAL END OF FILE.                                 *
+      ******************************************************************
+       8000-READ-REQUEST.
+           READ TC02-REQ-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF BTRL-VALID
+                       SET WS-EOF TO TRUE
+                   END-IF
+           END-READ.
+       8000-READ-REQUEST-EXIT.
+           EXIT.
