@@ -0,0 +1,329 @@
+      ******************************************************************
+      *    PROGRAM-ID.  CIF200
+      *    AUTHOR.      D. L. OKAFOR, BATCH INTEGRATION GROUP
+      *    INSTALLATION. COPYBOOK INTEGRATION FRAMEWORK
+      *    DATE-WRITTEN. 2026-08-09
+      *    DATE-COMPILED.
+      *
+      *    REMARKS.
+      *        DAILY EXCEPTION REPORT OVER THE TC02-REQ-REC REQUEST
+      *        FILE.  LISTS EVERY REQ-ITEM-ID / REQ-ITEM-QTY PAIR WHOSE
+      *        QUANTITY IS ZERO, NEGATIVE, OR NON-NUMERIC, GROUPED BY
+      *        THE OWNING REQUEST, SO A BAD QUANTITY CAN BE TRACED BACK
+      *        TO ITS SOURCE RECORD BEFORE IT REACHES PROCESSING.
+      *
+      *        EACH REQUEST IS IDENTIFIED ON THE REPORT BY ITS REQ-ID
+      *        KEY (TC02-REQ).
+      *
+      *    MODIFICATION HISTORY.
+      *        2026-08-09  DLO  INITIAL VERSION.
+      *        2026-08-09  DLO  THE INPUT FILE NOW CARRIES A LEADING
+      *                         BATCH-HEADER AND TRAILING BATCH-TRAILER
+      *                         RECORD (TC02-BATCH); BOTH ARE SKIPPED
+      *                         RATHER THAN SCANNED AS A REQUEST.
+      *        2026-08-09  DLO  REQ-COUNT IS NOW RANGE-CHECKED BEFORE
+      *                         IT DRIVES THE ITEM SUBSCRIPT WALK, THE
+      *                         SAME GUARD CIF100 USES, SO A REQ-COUNT
+      *                         OUTSIDE 1 TO WS-MAX-ITEMS ON THIS
+      *                         UNEDITED FILE CANNOT SUBSCRIPT PAST
+      *                         THE TABLE.
+      *        2026-08-09  DLO  REQUESTS NOW CARRY A REAL REQ-ID KEY
+      *                         (TC02-REQ).  THE REPORT GROUPS AND
+      *                         LABELS EACH REQUEST BY REQ-ID RATHER
+      *                         THAN BY ITS ORDINAL POSITION IN THE
+      *                         FILE, SO A BAD QUANTITY CAN BE TRACED
+      *                         BACK TO ITS SOURCE REQUEST THE SAME WAY
+      *                         AS EVERY OTHER CIF10X/X00 PROGRAM.  THE
+      *                         RUN-COUNT DISPLAY AT TERMINATION STILL
+      *                         COUNTS REQUESTS SCANNED, SO THE
+      *                         ORDINAL COUNTER IS RETAINED FOR THAT
+      *                         PURPOSE ONLY.
+      *        2026-08-09  DLO  2100-CHECK-ITEM-QUANTITY NOW TESTS THE
+      *                         SIGNED REQ-ITEM-QTY-SGN REDEFINES FOR
+      *                         NUMERIC-AND-NEGATIVE AHEAD OF THE
+      *                         UNSIGNED FIELD'S NOT NUMERIC TEST.  A
+      *                         SIGN-OVERPUNCHED NEGATIVE VALUE FAILS
+      *                         THE UNSIGNED VIEW'S NUMERIC CLASS TEST,
+      *                         SO THE OLD ORDER TRAPPED EVERY NEGATIVE
+      *                         QUANTITY AS NON-NUMERIC AND THE
+      *                         NEGATIVE REASON COULD NEVER FIRE.
+      *                         2110-PRINT-EXCEPTION NOW DISPLAYS THE
+      *                         QUANTITY OFF THE SIGNED VIEW AS WELL,
+      *                         SO A NEGATIVE EXCEPTION SHOWS ITS REAL
+      *                         VALUE INSTEAD OF ZERO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CIF200.
+       AUTHOR.      D. L. OKAFOR.
+       INSTALLATION. COPYBOOK INTEGRATION FRAMEWORK.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TC02-REQ-FILE   ASSIGN TO TC02IN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REQ-STATUS.
+
+           SELECT TC02-RPT-FILE   ASSIGN TO TC02QRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TC02-REQ-FILE
+           RECORDING MODE IS F.
+           COPY TC02-REQ.
+           COPY TC02-BATCH.
+
+       FD  TC02-RPT-FILE
+           RECORDING MODE IS F.
+       01  TC02-RPT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------*
+      *    FILE STATUS AND SWITCHES                                *
+      *-----------------------------------------------------------*
+       77  WS-REQ-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-RPT-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-EOF-SW               PIC X(01)  VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+
+      *-----------------------------------------------------------*
+      *    RUN COUNTERS                                            *
+      *-----------------------------------------------------------*
+       77  WS-ITEM-IX              PIC 9(02)  COMP.
+       77  WS-MAX-ITEMS            PIC 9(02)  COMP  VALUE 25.
+       77  WS-REQUEST-SEQ          PIC 9(07)  VALUE ZERO.
+       77  WS-REQUEST-EXC-COUNT    PIC 9(02)  VALUE ZERO.
+       77  WS-TOTAL-EXC-COUNT      PIC 9(07)  VALUE ZERO.
+
+      *-----------------------------------------------------------*
+      *    ONE EXCEPTION REASON                                    *
+      *-----------------------------------------------------------*
+       01  WS-EXC-REASON           PIC X(11)  VALUE SPACES.
+
+      *-----------------------------------------------------------*
+      *    REPORT LINES                                            *
+      *-----------------------------------------------------------*
+       01  WS-TITLE-LINE.
+           05  FILLER              PIC X(40)
+               VALUE 'CIF200 - BAD QUANTITY EXCEPTION REPORT'.
+
+       01  WS-COLUMN-LINE.
+           05  FILLER              PIC X(15)  VALUE 'REQUEST  ITEM '.
+           05  FILLER              PIC X(10)  VALUE 'QTY '.
+           05  FILLER              PIC X(15)  VALUE 'REASON'.
+
+       01  WS-GROUP-LINE.
+           05  FILLER              PIC X(09)  VALUE 'REQUEST '.
+           05  GRP-REQUEST-ID      PIC ZZZZZ9.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER              PIC X(04)  VALUE SPACES.
+           05  DTL-ITEM-ID         PIC X(04).
+           05  FILLER              PIC X(03)  VALUE SPACES.
+           05  DTL-ITEM-QTY        PIC ---9.
+           05  FILLER              PIC X(03)  VALUE SPACES.
+           05  DTL-REASON          PIC X(11).
+
+       01  WS-TOTAL-LINE.
+           05  FILLER              PIC X(28)
+               VALUE 'TOTAL BAD QUANTITIES FOUND: '.
+           05  TOT-EXC-COUNT       PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    0000-MAINLINE                                               *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-REQUEST
+               THRU 2000-PROCESS-REQUEST-EXIT
+               UNTIL WS-EOF.
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      *    1000-INITIALIZE - OPEN FILES, PRINT HEADINGS, PRIME READ    *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  TC02-REQ-FILE.
+           IF WS-REQ-STATUS NOT = '00'
+               DISPLAY 'CIF200 - OPEN FAILED ON TC02-REQ-FILE, STATUS='
+                   WS-REQ-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT TC02-RPT-FILE.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'CIF200 - OPEN FAILED ON TC02-RPT-FILE, STATUS='
+                   WS-RPT-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           MOVE WS-TITLE-LINE  TO TC02-RPT-LINE.
+           WRITE TC02-RPT-LINE.
+           MOVE WS-COLUMN-LINE TO TC02-RPT-LINE.
+           WRITE TC02-RPT-LINE.
+
+           PERFORM 1010-SKIP-BATCH-HEADER
+               THRU 1010-SKIP-BATCH-HEADER-EXIT.
+           PERFORM 8000-READ-REQUEST THRU 8000-READ-REQUEST-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1010-SKIP-BATCH-HEADER - DISCARD THE LEADING BATCH-HEADER   *
+      *    RECORD SO THE FIRST REAL READ LANDS ON A REQUEST.           *
+      ******************************************************************
+       1010-SKIP-BATCH-HEADER.
+           PERFORM 8000-READ-REQUEST THRU 8000-READ-REQUEST-EXIT.
+       1010-SKIP-BATCH-HEADER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-PROCESS-REQUEST - SCAN ONE REQUEST FOR BAD QUANTITIES  *
+      ******************************************************************
+       2000-PROCESS-REQUEST.
+           ADD 1 TO WS-REQUEST-SEQ.
+           MOVE ZERO TO WS-REQUEST-EXC-COUNT.
+
+           IF REQ-COUNT < 1 OR REQ-COUNT > WS-MAX-ITEMS
+               MOVE 'BAD COUNT' TO WS-EXC-REASON
+               PERFORM 2120-PRINT-COUNT-EXCEPTION
+                   THRU 2120-PRINT-COUNT-EXCEPTION-EXIT
+           ELSE
+               PERFORM 2100-CHECK-ITEM-QUANTITY
+                   THRU 2100-CHECK-ITEM-QUANTITY-EXIT
+                   VARYING WS-ITEM-IX FROM 1 BY 1
+                   UNTIL WS-ITEM-IX > REQ-COUNT
+           END-IF.
+
+           PERFORM 8000-READ-REQUEST THRU 8000-READ-REQUEST-EXIT.
+       2000-PROCESS-REQUEST-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2100-CHECK-ITEM-QUANTITY - EDIT ONE REQ-ITEM-QTY VALUE.     *
+      *    THE SIGNED REDEFINE IS TESTED FIRST, AHEAD OF AND           *
+      *    INDEPENDENT OF THE UNSIGNED VIEW'S OWN NUMERIC TEST - A     *
+      *    SIGN-OVERPUNCHED NEGATIVE VALUE FAILS THE UNSIGNED VIEW'S   *
+      *    NUMERIC CLASS TEST (THE OVERPUNCHED LAST BYTE IS NOT A      *
+      *    VALID UNSIGNED DIGIT), SO CHECKING UNSIGNED NUMERIC FIRST   *
+      *    WOULD TRAP EVERY NEGATIVE QUANTITY AS NON-NUMERIC BEFORE    *
+      *    THE NEGATIVE TEST EVER RAN.                                 *
+      ******************************************************************
+       2100-CHECK-ITEM-QUANTITY.
+           IF REQ-ITEM-QTY-SGN (WS-ITEM-IX) NUMERIC
+                   AND REQ-ITEM-QTY-SGN (WS-ITEM-IX) < 0
+               MOVE 'NEGATIVE'  TO WS-EXC-REASON
+               PERFORM 2110-PRINT-EXCEPTION
+                   THRU 2110-PRINT-EXCEPTION-EXIT
+           ELSE
+               IF REQ-ITEM-QTY (WS-ITEM-IX) NOT NUMERIC
+                   MOVE 'NON-NUMERIC' TO WS-EXC-REASON
+                   PERFORM 2110-PRINT-EXCEPTION
+                       THRU 2110-PRINT-EXCEPTION-EXIT
+               ELSE
+                   IF REQ-ITEM-QTY (WS-ITEM-IX) = ZERO
+                       MOVE 'ZERO' TO WS-EXC-REASON
+                       PERFORM 2110-PRINT-EXCEPTION
+                           THRU 2110-PRINT-EXCEPTION-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+       2100-CHECK-ITEM-QUANTITY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2110-PRINT-EXCEPTION - EMIT THE GROUP HEADING (FIRST        *
+      *    EXCEPTION IN A REQUEST ONLY) AND THE DETAIL LINE.  THE      *
+      *    QUANTITY DISPLAYED IS TAKEN FROM THE SIGNED REDEFINE, WHICH *
+      *    IS NUMERIC FOR A GENUINE SIGN-OVERPUNCHED NEGATIVE VALUE    *
+      *    EVEN THOUGH THE UNSIGNED VIEW IS NOT, SO A NEGATIVE         *
+      *    EXCEPTION SHOWS ITS REAL VALUE RATHER THAN ZERO.            *
+      ******************************************************************
+       2110-PRINT-EXCEPTION.
+           IF WS-REQUEST-EXC-COUNT = ZERO
+               MOVE REQ-ID IN TC02-REQ-REC TO GRP-REQUEST-ID
+               MOVE WS-GROUP-LINE  TO TC02-RPT-LINE
+               WRITE TC02-RPT-LINE
+           END-IF.
+           ADD 1 TO WS-REQUEST-EXC-COUNT.
+           ADD 1 TO WS-TOTAL-EXC-COUNT.
+
+           MOVE REQ-ITEM-ID  (WS-ITEM-IX) TO DTL-ITEM-ID.
+           IF REQ-ITEM-QTY-SGN (WS-ITEM-IX) NUMERIC
+               MOVE REQ-ITEM-QTY-SGN (WS-ITEM-IX) TO DTL-ITEM-QTY
+           ELSE
+               MOVE ZERO TO DTL-ITEM-QTY
+           END-IF.
+           MOVE WS-EXC-REASON    TO DTL-REASON.
+           MOVE WS-DETAIL-LINE   TO TC02-RPT-LINE.
+           WRITE TC02-RPT-LINE.
+       2110-PRINT-EXCEPTION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2120-PRINT-COUNT-EXCEPTION - REQ-COUNT ITSELF IS OUTSIDE    *
+      *    THE 1 TO WS-MAX-ITEMS RANGE THE TABLE SUPPORTS, SO NO ITEM  *
+      *    SLOT IN THIS REQUEST CAN SAFELY BE SUBSCRIPTED.             *
+      ******************************************************************
+       2120-PRINT-COUNT-EXCEPTION.
+           MOVE REQ-ID IN TC02-REQ-REC TO GRP-REQUEST-ID.
+           MOVE WS-GROUP-LINE  TO TC02-RPT-LINE.
+           WRITE TC02-RPT-LINE.
+
+           ADD 1 TO WS-REQUEST-EXC-COUNT.
+           ADD 1 TO WS-TOTAL-EXC-COUNT.
+
+           MOVE 'COUNT'         TO DTL-ITEM-ID.
+           MOVE REQ-COUNT       TO DTL-ITEM-QTY.
+           MOVE WS-EXC-REASON   TO DTL-REASON.
+           MOVE WS-DETAIL-LINE  TO TC02-RPT-LINE.
+           WRITE TC02-RPT-LINE.
+       2120-PRINT-COUNT-EXCEPTION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-TERMINATE - PRINT THE GRAND TOTAL AND CLOSE FILES      *
+      ******************************************************************
+       3000-TERMINATE.
+           MOVE WS-TOTAL-EXC-COUNT TO TOT-EXC-COUNT.
+           MOVE WS-TOTAL-LINE      TO TC02-RPT-LINE.
+           WRITE TC02-RPT-LINE.
+
+           CLOSE TC02-REQ-FILE
+                 TC02-RPT-FILE.
+
+           DISPLAY 'CIF200 - REQUESTS SCANNED   : ' WS-REQUEST-SEQ.
+           DISPLAY 'CIF200 - BAD QUANTITIES     : ' WS-TOTAL-EXC-COUNT.
+       3000-TERMINATE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-READ-REQUEST - SHARED SEQUENTIAL READ PARAGRAPH.  THE  *
+      *    BATCH-TRAILER RECORD, IF READ HERE, ENDS THE RUN THE SAME   *
+      *    AS A PHYSICAL END OF FILE.                                 *
+      ******************************************************************
+       8000-READ-REQUEST.
+           READ TC02-REQ-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF BTRL-VALID
+                       SET WS-EOF TO TRUE
+                   END-IF
+           END-READ.
+       8000-READ-REQUEST-EXIT.
+           EXIT.
