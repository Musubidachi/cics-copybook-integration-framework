@@ -0,0 +1,304 @@
+      ******************************************************************
+      *    PROGRAM-ID.  CIF400
+      *    AUTHOR.      D. L. OKAFOR, BATCH INTEGRATION GROUP
+      *    INSTALLATION. COPYBOOK INTEGRATION FRAMEWORK
+      *    DATE-WRITTEN. 2026-08-09
+      *    DATE-COMPILED.
+      *
+      *    REMARKS.
+      *        DAILY ITEM-DEMAND ROLLUP REPORT OVER THE TC02-REQ-REC
+      *        REQUEST FILE.  AGGREGATES REQ-ITEM-QTY BY REQ-ITEM-ID
+      *        ACROSS EVERY REQUEST IN THE FILE SO OPS AND INVENTORY
+      *        PLANNING CAN SEE TOTAL DEMAND PER ITEM WITHOUT PULLING
+      *        RAW REQUEST DATA BY HAND.
+      *
+      *        DISTINCT ITEM IDS ENCOUNTERED ARE ACCUMULATED INTO AN
+      *        IN-MEMORY TABLE AS THE FILE IS READ (THE UNIVERSE OF
+      *        ITEM IDS IS NOT KNOWN AHEAD OF TIME), UP TO
+      *        WS-MAX-ITEM-TYPES DISTINCT ITEMS.  THE REPORT LISTS
+      *        ITEMS IN THE ORDER THEY WERE FIRST SEEN.
+      *
+      *    MODIFICATION HISTORY.
+      *        2026-08-09  DLO  INITIAL VERSION.
+      *        2026-08-09  DLO  REQ-COUNT IS NOW RANGE-CHECKED BEFORE IT
+      *                         DRIVES THE ITEM SUBSCRIPT WALK, THE SAME
+      *                         GUARD CIF100 USES, SO A REQ-COUNT OUTSIDE
+      *                         1 TO WS-MAX-ITEMS ON THIS UNEDITED FILE
+      *                         CANNOT SUBSCRIPT PAST THE TABLE.  BAD-
+      *                         COUNT REQUESTS ARE SKIPPED AND COUNTED
+      *                         RATHER THAN DETAIL-REPORTED, CONSISTENT
+      *                         WITH THIS PROGRAM'S ROLLUP-ONLY OUTPUT.
+      *        2026-08-09  DLO  WS-EOF-SW IS NOW SET THROUGH ITS 88-
+      *                         LEVEL LIKE THE OTHER CIF PROGRAMS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CIF400.
+       AUTHOR.      D. L. OKAFOR.
+       INSTALLATION. COPYBOOK INTEGRATION FRAMEWORK.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TC02-REQ-FILE   ASSIGN TO TC02IN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REQ-STATUS.
+
+           SELECT TC02-RPT-FILE   ASSIGN TO TC02DRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TC02-REQ-FILE
+           RECORDING MODE IS F.
+           COPY TC02-REQ.
+           COPY TC02-BATCH.
+
+       FD  TC02-RPT-FILE
+           RECORDING MODE IS F.
+       01  TC02-RPT-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------*
+      *    FILE STATUS AND SWITCHES                                *
+      *-----------------------------------------------------------*
+       77  WS-REQ-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-RPT-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-EOF-SW               PIC X(01)  VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+       77  WS-TABLE-FULL-SW        PIC X(01)  VALUE 'N'.
+           88  WS-TABLE-FULL               VALUE 'Y'.
+
+      *-----------------------------------------------------------*
+      *    RUN COUNTERS                                            *
+      *-----------------------------------------------------------*
+       77  WS-ITEM-IX              PIC 9(02)  COMP.
+       77  WS-MAX-ITEMS            PIC 9(02)  COMP  VALUE 25.
+       77  WS-REQUEST-SEQ          PIC 9(07)  VALUE ZERO.
+       77  WS-BAD-COUNT-SEQ        PIC 9(07)  VALUE ZERO.
+
+      *-----------------------------------------------------------*
+      *    ITEM-DEMAND ACCUMULATOR TABLE                           *
+      *-----------------------------------------------------------*
+       77  WS-MAX-ITEM-TYPES       PIC 9(03)  COMP  VALUE 500.
+       77  WS-ITEM-TYPE-COUNT      PIC 9(03)  COMP  VALUE ZERO.
+
+       01  WS-ITEM-TOTALS.
+           05  WS-ITEM-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-ITEM-TYPE-COUNT
+                   INDEXED BY WS-ITEM-TBL-IX.
+               10  WS-ITEM-ID          PIC X(04).
+               10  WS-ITEM-QTY-TOTAL   PIC 9(09).
+
+      *-----------------------------------------------------------*
+      *    REPORT LINES                                            *
+      *-----------------------------------------------------------*
+       01  WS-TITLE-LINE.
+           05  FILLER              PIC X(40)
+               VALUE 'CIF400 - DAILY ITEM-DEMAND ROLLUP REPORT'.
+
+       01  WS-COLUMN-LINE.
+           05  FILLER              PIC X(10)  VALUE 'ITEM '.
+           05  FILLER              PIC X(15)  VALUE 'TOTAL QTY'.
+
+       01  WS-DETAIL-LINE.
+           05  FILLER              PIC X(04)  VALUE SPACES.
+           05  DTL-ITEM-ID         PIC X(04).
+           05  FILLER              PIC X(06)  VALUE SPACES.
+           05  DTL-ITEM-QTY-TOTAL  PIC ZZZZZZZZ9.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER              PIC X(28)
+               VALUE 'DISTINCT ITEMS REPORTED   : '.
+           05  TOT-ITEM-TYPE-COUNT PIC ZZ9.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    0000-MAINLINE                                               *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-REQUEST
+               THRU 2000-PROCESS-REQUEST-EXIT
+               UNTIL WS-EOF.
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      *    1000-INITIALIZE - OPEN FILES, SKIP THE BATCH HEADER, AND    *
+      *    PRIME THE READ                                              *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT  TC02-REQ-FILE.
+           IF WS-REQ-STATUS NOT = '00'
+               DISPLAY 'CIF400 - OPEN FAILED ON TC02-REQ-FILE, STATUS='
+                   WS-REQ-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT TC02-RPT-FILE.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'CIF400 - OPEN FAILED ON TC02-RPT-FILE, STATUS='
+                   WS-RPT-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           PERFORM 1010-SKIP-BATCH-HEADER
+               THRU 1010-SKIP-BATCH-HEADER-EXIT.
+           PERFORM 8000-READ-REQUEST THRU 8000-READ-REQUEST-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1010-SKIP-BATCH-HEADER - DISCARD THE LEADING BATCH-HEADER   *
+      *    RECORD SO THE FIRST REAL READ LANDS ON A REQUEST.           *
+      ******************************************************************
+       1010-SKIP-BATCH-HEADER.
+           PERFORM 8000-READ-REQUEST THRU 8000-READ-REQUEST-EXIT.
+       1010-SKIP-BATCH-HEADER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-PROCESS-REQUEST - ACCUMULATE ONE REQUEST'S ITEMS       *
+      ******************************************************************
+       2000-PROCESS-REQUEST.
+           ADD 1 TO WS-REQUEST-SEQ.
+           IF REQ-COUNT < 1 OR REQ-COUNT > WS-MAX-ITEMS
+               ADD 1 TO WS-BAD-COUNT-SEQ
+           ELSE
+               PERFORM 2100-ACCUMULATE-ITEM
+                   THRU 2100-ACCUMULATE-ITEM-EXIT
+                   VARYING WS-ITEM-IX FROM 1 BY 1
+                   UNTIL WS-ITEM-IX > REQ-COUNT
+           END-IF.
+
+           PERFORM 8000-READ-REQUEST THRU 8000-READ-REQUEST-EXIT.
+       2000-PROCESS-REQUEST-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2100-ACCUMULATE-ITEM - ADD ONE REQ-ITEM-QTY TO ITS ITEM'S   *
+      *    RUNNING TOTAL, SKIPPING VALUES THAT ARE NOT NUMERIC.        *
+      ******************************************************************
+       2100-ACCUMULATE-ITEM.
+           IF REQ-ITEM-QTY (WS-ITEM-IX) NUMERIC
+               PERFORM 2110-FIND-OR-ADD-ITEM
+                   THRU 2110-FIND-OR-ADD-ITEM-EXIT
+               IF WS-ITEM-ID (WS-ITEM-TBL-IX)
+                       = REQ-ITEM-ID IN TC02-REQ-REC (WS-ITEM-IX)
+                   ADD REQ-ITEM-QTY (WS-ITEM-IX)
+                       TO WS-ITEM-QTY-TOTAL (WS-ITEM-TBL-IX)
+               END-IF
+           END-IF.
+       2100-ACCUMULATE-ITEM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2110-FIND-OR-ADD-ITEM - LOCATE REQ-ITEM-ID IN THE           *
+      *    ACCUMULATOR TABLE, ADDING A NEW ENTRY WHEN IT IS NOT SEEN   *
+      *    YET.  LEAVES WS-ITEM-TBL-IX POINTING AT THE ENTRY.          *
+      ******************************************************************
+       2110-FIND-OR-ADD-ITEM.
+           SET WS-ITEM-TBL-IX TO 1.
+           IF WS-ITEM-TYPE-COUNT = ZERO
+               PERFORM 2120-ADD-ITEM THRU 2120-ADD-ITEM-EXIT
+           ELSE
+               SEARCH WS-ITEM-ENTRY
+                   AT END
+                       PERFORM 2120-ADD-ITEM THRU 2120-ADD-ITEM-EXIT
+                   WHEN WS-ITEM-ID (WS-ITEM-TBL-IX)
+                           = REQ-ITEM-ID IN TC02-REQ-REC (WS-ITEM-IX)
+                       CONTINUE
+               END-SEARCH
+           END-IF.
+       2110-FIND-OR-ADD-ITEM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2120-ADD-ITEM - GROW THE TABLE BY ONE ENTRY, OR LOG A       *
+      *    ONE-TIME WARNING AND LEAVE THE ITEM UNCOUNTED IF THE TABLE  *
+      *    IS ALREADY AT WS-MAX-ITEM-TYPES.                            *
+      ******************************************************************
+       2120-ADD-ITEM.
+           IF WS-ITEM-TYPE-COUNT < WS-MAX-ITEM-TYPES
+               ADD 1 TO WS-ITEM-TYPE-COUNT
+               SET WS-ITEM-TBL-IX TO WS-ITEM-TYPE-COUNT
+               MOVE REQ-ITEM-ID IN TC02-REQ-REC (WS-ITEM-IX)
+                   TO WS-ITEM-ID (WS-ITEM-TBL-IX)
+               MOVE ZERO TO WS-ITEM-QTY-TOTAL (WS-ITEM-TBL-IX)
+           ELSE
+               IF NOT WS-TABLE-FULL
+                   DISPLAY
+                       'CIF400 - ITEM TABLE FULL, SOME ITEMS OMITTED'
+                   SET WS-TABLE-FULL TO TRUE
+               END-IF
+               SET WS-ITEM-TBL-IX TO 1
+           END-IF.
+       2120-ADD-ITEM-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-TERMINATE - PRINT THE ROLLUP AND CLOSE FILES           *
+      ******************************************************************
+       3000-TERMINATE.
+           MOVE WS-TITLE-LINE  TO TC02-RPT-LINE.
+           WRITE TC02-RPT-LINE.
+           MOVE WS-COLUMN-LINE TO TC02-RPT-LINE.
+           WRITE TC02-RPT-LINE.
+
+           PERFORM 3100-PRINT-ITEM-TOTAL
+               THRU 3100-PRINT-ITEM-TOTAL-EXIT
+               VARYING WS-ITEM-TBL-IX FROM 1 BY 1
+               UNTIL WS-ITEM-TBL-IX > WS-ITEM-TYPE-COUNT.
+
+           MOVE WS-ITEM-TYPE-COUNT TO TOT-ITEM-TYPE-COUNT.
+           MOVE WS-TOTAL-LINE      TO TC02-RPT-LINE.
+           WRITE TC02-RPT-LINE.
+
+           CLOSE TC02-REQ-FILE
+                 TC02-RPT-FILE.
+
+           DISPLAY 'CIF400 - REQUESTS SCANNED   : ' WS-REQUEST-SEQ.
+           DISPLAY 'CIF400 - DISTINCT ITEMS     : ' WS-ITEM-TYPE-COUNT.
+           DISPLAY 'CIF400 - REQUESTS BAD COUNT : ' WS-BAD-COUNT-SEQ.
+       3000-TERMINATE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3100-PRINT-ITEM-TOTAL - ONE LINE OF THE ROLLUP              *
+      ******************************************************************
+       3100-PRINT-ITEM-TOTAL.
+           MOVE WS-ITEM-ID (WS-ITEM-TBL-IX)        TO DTL-ITEM-ID.
+           MOVE WS-ITEM-QTY-TOTAL (WS-ITEM-TBL-IX)
+               TO DTL-ITEM-QTY-TOTAL.
+           MOVE WS-DETAIL-LINE TO TC02-RPT-LINE.
+           WRITE TC02-RPT-LINE.
+       3100-PRINT-ITEM-TOTAL-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-READ-REQUEST - SHARED SEQUENTIAL READ PARAGRAPH.  THE  *
+      *    BATCH-TRAILER RECORD, IF READ HERE, ENDS THE RUN THE SAME   *
+      *    AS A PHYSICAL END OF FILE.                                 *
+      ******************************************************************
+       8000-READ-REQUEST.
+           READ TC02-REQ-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   IF BTRL-VALID
+                       SET WS-EOF TO TRUE
+                   END-IF
+           END-READ.
+       8000-READ-REQUEST-EXIT.
+           EXIT.
