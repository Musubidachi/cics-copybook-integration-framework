@@ -0,0 +1,394 @@
+      ******************************************************************
+      *    PROGRAM-ID.  CIF300
+      *    AUTHOR.      D. L. OKAFOR, BATCH INTEGRATION GROUP
+      *    INSTALLATION. COPYBOOK INTEGRATION FRAMEWORK
+      *    DATE-WRITTEN. 2026-08-09
+      *    DATE-COMPILED.
+      *
+      *    REMARKS.
+      *        INTAKE PROCESSING FOR TC06-MAIN-REC ENVELOPES.  EACH
+      *        ENVELOPE (TC06-HEADER, THE NESTED BODY, TC06-FOOTER) IS
+      *        LOGGED TO THE TC06-AUDIT AUDIT FILE WITH A TIMESTAMP AND
+      *        THE OUTCOME OF PROCESSING, SO THE HISTORY OF WHAT WAS
+      *        RECEIVED CAN BE PULLED UP LATER WITHOUT RELYING ON
+      *        WHOEVER WAS WATCHING THE JOB THAT DAY.
+      *
+      *    MODIFICATION HISTORY.
+      *        2026-08-09  DLO  INITIAL VERSION.  EVERY ENVELOPE READ
+      *                         IS LOGGED AS ACCEPTED; NO INTEGRITY
+      *                         CHECKS EXIST ON THE ENVELOPE YET.
+      *        2026-08-09  DLO  ADDED RUNTIME TRANSACTION-TYPE DISPATCH.
+      *                         THE TYPE CODE CARRIED IN
+      *                         TC06-HDR-TXN-TYPE IS LOOKED UP AGAINST
+      *                         THE TC06-TXNTYP TABLE TO DECIDE HOW THE
+      *                         BODY IS LAID OUT; ENVELOPES CARRYING AN
+      *                         UNKNOWN TYPE ARE REJECTED RATHER THAN
+      *                         ACCEPTED BLIND.
+      *        2026-08-09  DLO  TC06-FOOTER NOW CARRIES FTR-LENGTH AND
+      *                         FTR-CHECKSUM.  A NEW VALIDATION
+      *                         PARAGRAPH RECOMPUTES THE CHECKSUM OVER
+      *                         TC06-HEADER AND THE BODY AND REJECTS
+      *                         THE ENVELOPE IF IT, OR THE LENGTH,
+      *                         DOES NOT MATCH WHAT THE FOOTER CLAIMS.
+      *        2026-08-09  DLO  2050-UNWRAP-ENVELOPE NOW ACTUALLY MAPS
+      *                         THE BODY THROUGH THE REDEFINES VIEW THE
+      *                         MATCHING TABLE ENTRY'S TXNTYP-LAYOUT
+      *                         SELECTS, AND VALIDATES THE FIELDS THAT
+      *                         LAYOUT EXPOSES, INSTEAD OF ONLY CHECKING
+      *                         WHETHER THE TYPE CODE IS KNOWN.
+      *        2026-08-09  DLO  THE TRANSACTION-TYPE TABLE IS NO LONGER
+      *                         COMPILED-IN LITERAL DATA.  A NEW
+      *                         REFERENCE FILE, TC06-TXNTYP-FILE, IS
+      *                         READ INTO WS-TXNTYP-TABLE AT STARTUP BY
+      *                         1020-LOAD-TXNTYP-TABLE, SO A NEW
+      *                         TRANSACTION TYPE IS ADDED BY APPENDING
+      *                         A ROW TO THAT FILE INSTEAD OF EDITING
+      *                         THIS PROGRAM'S SOURCE AND REDEPLOYING
+      *                         IT.  WS-EOF-SW IS NOW SET THROUGH ITS
+      *                         88-LEVEL LIKE THE OTHER CIF PROGRAMS.
+      *        2026-08-09  DLO  CLARIFIED THE 2050-UNWRAP-ENVELOPE
+      *                         COMMENT: ONLY THE TYPE-CODE-TO-LAYOUT
+      *                         MAPPING IS DATA-DRIVEN.  THE TWO BODY
+      *                         LAYOUTS THEMSELVES ARE STILL COMPILE-
+      *                         TIME REDEFINES IN TC06-NESTED.CPY, SO A
+      *                         TYPE CODE NEEDING A THIRD SHAPE STILL
+      *                         NEEDS A NEW REDEFINES AND A RECOMPILE OF
+      *                         THIS PROGRAM - NO PROCEDURE DIVISION
+      *                         LOGIC CHANGED HERE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CIF300.
+       AUTHOR.      D. L. OKAFOR.
+       INSTALLATION. COPYBOOK INTEGRATION FRAMEWORK.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TC06-MAIN-FILE  ASSIGN TO TC06IN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MAIN-STATUS.
+
+           SELECT TC06-AUDIT-FILE ASSIGN TO TC06AUD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-STATUS.
+
+           SELECT TC06-TXNTYP-FILE ASSIGN TO TC06TTYP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TTYP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TC06-MAIN-FILE
+           RECORDING MODE IS F.
+           COPY TC06-MAIN.
+
+       FD  TC06-AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY TC06-AUDIT.
+
+       FD  TC06-TXNTYP-FILE
+           RECORDING MODE IS F.
+           COPY TC06-TXNREC.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------------------------------------------*
+      *    FILE STATUS AND SWITCHES                                *
+      *-----------------------------------------------------------*
+       77  WS-MAIN-STATUS          PIC X(02)  VALUE SPACES.
+       77  WS-AUD-STATUS           PIC X(02)  VALUE SPACES.
+       77  WS-TTYP-STATUS          PIC X(02)  VALUE SPACES.
+       77  WS-EOF-SW               PIC X(01)  VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+       77  WS-TTYP-EOF-SW          PIC X(01)  VALUE 'N'.
+           88  WS-TTYP-EOF                 VALUE 'Y'.
+       77  WS-TXN-KNOWN-SW         PIC X(01)  VALUE 'N'.
+           88  WS-TXN-KNOWN                VALUE 'Y'.
+       77  WS-INTEGRITY-OK-SW      PIC X(01)  VALUE 'N'.
+           88  WS-INTEGRITY-OK             VALUE 'Y'.
+
+      *-----------------------------------------------------------*
+      *    RUN COUNTERS                                            *
+      *-----------------------------------------------------------*
+       77  WS-ENVELOPES-READ       PIC 9(07)  VALUE ZERO.
+       77  WS-ENVELOPES-ACCEPTED   PIC 9(07)  VALUE ZERO.
+       77  WS-ENVELOPES-REJECTED   PIC 9(07)  VALUE ZERO.
+
+      *-----------------------------------------------------------*
+      *    INTEGRITY CHECK WORK AREAS                               *
+      *-----------------------------------------------------------*
+       77  WS-EXPECTED-LENGTH      PIC 9(04)  VALUE 30.
+       77  WS-COMPUTED-CHECKSUM    PIC 9(05)  COMP  VALUE ZERO.
+       77  WS-CHK-IX               PIC 9(02)  COMP.
+
+      *-----------------------------------------------------------*
+      *    TRANSACTION-TYPE DISPATCH TABLE - LOADED AT RUNTIME      *
+      *    FROM TC06-TXNTYP-FILE BY 1020-LOAD-TXNTYP-TABLE          *
+      *-----------------------------------------------------------*
+       COPY TC06-TXNTYP.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      *    0000-MAINLINE                                               *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+           PERFORM 2000-PROCESS-ENVELOPE
+               THRU 2000-PROCESS-ENVELOPE-EXIT
+               UNTIL WS-EOF.
+           PERFORM 3000-TERMINATE
+               THRU 3000-TERMINATE-EXIT.
+           GOBACK.
+
+      ******************************************************************
+      *    1000-INITIALIZE - LOAD THE TRANSACTION-TYPE REFERENCE FILE, *
+      *    OPEN THE REMAINING FILES, AND PRIME THE READ.               *
+      ******************************************************************
+       1000-INITIALIZE.
+           PERFORM 1020-LOAD-TXNTYP-TABLE
+               THRU 1020-LOAD-TXNTYP-TABLE-EXIT.
+           IF WS-TXNTYP-COUNT = ZERO
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN INPUT  TC06-MAIN-FILE.
+           IF WS-MAIN-STATUS NOT = '00'
+               DISPLAY 'CIF300 - OPEN FAILED ON TC06-MAIN-FILE, STATUS='
+                   WS-MAIN-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           OPEN OUTPUT TC06-AUDIT-FILE.
+           IF WS-AUD-STATUS NOT = '00'
+               DISPLAY 'CIF300 - OPEN FAILED ON TC06-AUDIT-FILE, STAT='
+                   WS-AUD-STATUS
+               SET WS-EOF TO TRUE
+               GO TO 1000-INITIALIZE-EXIT
+           END-IF.
+
+           PERFORM 8000-READ-ENVELOPE THRU 8000-READ-ENVELOPE-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1020-LOAD-TXNTYP-TABLE - READ THE TC06-TXNTYP-FILE          *
+      *    REFERENCE FILE INTO THE WS-TXNTYP-TABLE, SO A TRANSACTION   *
+      *    TYPE IS ADDED TO THE FRAMEWORK BY MAINTAINING THAT FILE,    *
+      *    NOT BY RECOMPILING THIS PROGRAM.  A MISSING OR EMPTY        *
+      *    REFERENCE FILE LEAVES WS-TXNTYP-COUNT AT ZERO, WHICH        *
+      *    1000-INITIALIZE TREATS AS FATAL - WITH NO KNOWN TYPES,      *
+      *    EVERY ENVELOPE WOULD BE REJECTED ANYWAY.                    *
+      ******************************************************************
+       1020-LOAD-TXNTYP-TABLE.
+           MOVE ZERO TO WS-TXNTYP-COUNT.
+           OPEN INPUT TC06-TXNTYP-FILE.
+           IF WS-TTYP-STATUS NOT = '00'
+               DISPLAY
+                   'CIF300 - OPEN FAILED ON TC06-TXNTYP-FILE, STATUS='
+                   WS-TTYP-STATUS
+               GO TO 1020-LOAD-TXNTYP-TABLE-EXIT
+           END-IF.
+
+           PERFORM 1025-LOAD-ONE-TXNTYP
+               THRU 1025-LOAD-ONE-TXNTYP-EXIT
+               UNTIL WS-TTYP-EOF.
+           CLOSE TC06-TXNTYP-FILE.
+       1020-LOAD-TXNTYP-TABLE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    1025-LOAD-ONE-TXNTYP - ONE TC06-TXNREC ROW, APPENDED TO     *
+      *    WS-TXNTYP-TABLE UNLESS THE TABLE IS ALREADY AT ITS LIMIT.   *
+      ******************************************************************
+       1025-LOAD-ONE-TXNTYP.
+           READ TC06-TXNTYP-FILE
+               AT END
+                   SET WS-TTYP-EOF TO TRUE
+               NOT AT END
+                   IF WS-TXNTYP-COUNT < 50
+                       ADD 1 TO WS-TXNTYP-COUNT
+                       SET TXNTYP-IX TO WS-TXNTYP-COUNT
+                       MOVE TXNREC-CODE   TO TXNTYP-CODE (TXNTYP-IX)
+                       MOVE TXNREC-DESC   TO TXNTYP-DESC (TXNTYP-IX)
+                       MOVE TXNREC-LAYOUT TO TXNTYP-LAYOUT (TXNTYP-IX)
+                   ELSE
+                       DISPLAY
+                           'CIF300 - TXNTYP TABLE FULL, ROW IGNORED: '
+                           TXNREC-CODE
+                   END-IF
+           END-READ.
+       1025-LOAD-ONE-TXNTYP-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2000-PROCESS-ENVELOPE - LOG ONE TC06-MAIN-REC ENVELOPE      *
+      ******************************************************************
+       2000-PROCESS-ENVELOPE.
+           ADD 1 TO WS-ENVELOPES-READ.
+           PERFORM 2050-UNWRAP-ENVELOPE
+               THRU 2050-UNWRAP-ENVELOPE-EXIT.
+           PERFORM 2060-VALIDATE-INTEGRITY
+               THRU 2060-VALIDATE-INTEGRITY-EXIT.
+
+           IF WS-TXN-KNOWN AND WS-INTEGRITY-OK
+               SET AUD-OUTCOME-ACCEPTED TO TRUE
+               ADD 1 TO WS-ENVELOPES-ACCEPTED
+           ELSE
+               SET AUD-OUTCOME-REJECTED TO TRUE
+               ADD 1 TO WS-ENVELOPES-REJECTED
+           END-IF.
+
+           PERFORM 2100-WRITE-AUDIT-RECORD
+               THRU 2100-WRITE-AUDIT-RECORD-EXIT.
+
+           PERFORM 8000-READ-ENVELOPE THRU 8000-READ-ENVELOPE-EXIT.
+       2000-PROCESS-ENVELOPE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2050-UNWRAP-ENVELOPE - LOOK UP THE TYPE CODE CARRIED IN     *
+      *    TC06-HDR-TXN-TYPE AGAINST THE TC06-TXNTYP TABLE TO DECIDE   *
+      *    WHICH BODY LAYOUT APPLIES, THEN MAPS THE BODY THROUGH THE   *
+      *    MATCHING REDEFINES AND VALIDATES THE LAYOUT-SPECIFIC FIELDS *
+      *    IT EXPOSES.  ONLY THE CODE-TO-LAYOUT MAPPING IS DATA-DRIVEN *
+      *    HERE - THE TWO LAYOUTS THEMSELVES (TXNTYP-LAYOUT-ORDER/     *
+      *    -SHIPMENT) ARE STILL COMPILE-TIME REDEFINES IN              *
+      *    TC06-NESTED.CPY, SO A TYPE CODE WHOSE BODY DOES NOT FIT     *
+      *    EITHER ONE IS REJECTED (SEE 2055-VALIDATE-BODY-LAYOUT'S     *
+      *    WHEN OTHER) UNTIL A REDEFINES FOR IT IS ADDED AND THIS      *
+      *    PROGRAM IS RECOMPILED.                                     *
+      ******************************************************************
+       2050-UNWRAP-ENVELOPE.
+           MOVE 'N' TO WS-TXN-KNOWN-SW.
+           SET TXNTYP-IX TO 1.
+           SEARCH TXNTYP-ENTRY
+               AT END
+                   MOVE 'N' TO WS-TXN-KNOWN-SW
+               WHEN TXNTYP-CODE (TXNTYP-IX) = TC06-HDR-TXN-TYPE
+                   MOVE 'Y' TO WS-TXN-KNOWN-SW
+           END-SEARCH.
+
+           IF WS-TXN-KNOWN
+               PERFORM 2055-VALIDATE-BODY-LAYOUT
+                   THRU 2055-VALIDATE-BODY-LAYOUT-EXIT
+           END-IF.
+       2050-UNWRAP-ENVELOPE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2055-VALIDATE-BODY-LAYOUT - MAP TC06-TXN-DATA THROUGH THE   *
+      *    REDEFINES TXNTYP-LAYOUT SELECTS AND CHECK THE FIELDS THAT   *
+      *    LAYOUT EXPOSES.  AN ENVELOPE WHOSE BODY DOES NOT FIT THE    *
+      *    SHAPE ITS OWN TYPE CODE PROMISES IS TREATED AS UNKNOWN.     *
+      ******************************************************************
+       2055-VALIDATE-BODY-LAYOUT.
+           EVALUATE TRUE
+               WHEN TXNTYP-LAYOUT-ORDER (TXNTYP-IX)
+                   IF TC06-ORDR-ORDER-ID = SPACES
+                      OR TC06-ORDR-QTY NOT NUMERIC
+                       MOVE 'N' TO WS-TXN-KNOWN-SW
+                   END-IF
+               WHEN TXNTYP-LAYOUT-SHIPMENT (TXNTYP-IX)
+                   IF TC06-SHIP-SHIPMENT-ID = SPACES
+                      OR TC06-SHIP-CARRIER = SPACES
+                       MOVE 'N' TO WS-TXN-KNOWN-SW
+                   END-IF
+               WHEN OTHER
+                   MOVE 'N' TO WS-TXN-KNOWN-SW
+           END-EVALUATE.
+       2055-VALIDATE-BODY-LAYOUT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2060-VALIDATE-INTEGRITY - RECOMPUTE THE CHECKSUM OVER       *
+      *    TC06-HEADER AND THE BODY AND COMPARE IT, ALONG WITH THE     *
+      *    EXPECTED LENGTH, AGAINST WHAT THE FOOTER CLAIMS.            *
+      ******************************************************************
+       2060-VALIDATE-INTEGRITY.
+           MOVE ZERO TO WS-COMPUTED-CHECKSUM.
+           PERFORM 2070-SUM-HEADER-HALFWORD
+               THRU 2070-SUM-HEADER-HALFWORD-EXIT
+               VARYING WS-CHK-IX FROM 1 BY 1
+               UNTIL WS-CHK-IX > 5.
+           PERFORM 2080-SUM-BODY-HALFWORD
+               THRU 2080-SUM-BODY-HALFWORD-EXIT
+               VARYING WS-CHK-IX FROM 1 BY 1
+               UNTIL WS-CHK-IX > 10.
+
+           IF FTR-LENGTH = WS-EXPECTED-LENGTH
+              AND FTR-CHECKSUM = WS-COMPUTED-CHECKSUM
+               SET WS-INTEGRITY-OK TO TRUE
+           ELSE
+               MOVE 'N' TO WS-INTEGRITY-OK-SW
+           END-IF.
+       2060-VALIDATE-INTEGRITY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2070-SUM-HEADER-HALFWORD - ADD ONE TC06-HDR-CHK-HW ENTRY    *
+      ******************************************************************
+       2070-SUM-HEADER-HALFWORD.
+           ADD TC06-HDR-CHK-HW (WS-CHK-IX) TO WS-COMPUTED-CHECKSUM.
+       2070-SUM-HEADER-HALFWORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2080-SUM-BODY-HALFWORD - ADD ONE TC06-BDY-CHK-HW ENTRY      *
+      ******************************************************************
+       2080-SUM-BODY-HALFWORD.
+           ADD TC06-BDY-CHK-HW (WS-CHK-IX) TO WS-COMPUTED-CHECKSUM.
+       2080-SUM-BODY-HALFWORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    2100-WRITE-AUDIT-RECORD - STAMP AND WRITE THE AUDIT ROW     *
+      ******************************************************************
+       2100-WRITE-AUDIT-RECORD.
+           ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-RUN-TIME FROM TIME.
+           MOVE TC06-HEADER TO AUD-HEADER.
+           MOVE TC06-HDR-TXN-TYPE TO AUD-TXN-TYPE.
+           MOVE TC06-FOOTER TO AUD-FOOTER.
+
+           WRITE TC06-AUDIT-REC.
+           IF WS-AUD-STATUS NOT = '00'
+               DISPLAY
+                   'CIF300 - WRITE FAILED ON TC06-AUDIT-FILE, STATUS='
+                   WS-AUD-STATUS
+           END-IF.
+       2100-WRITE-AUDIT-RECORD-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    3000-TERMINATE - CLOSE FILES AND REPORT TOTALS              *
+      ******************************************************************
+       3000-TERMINATE.
+           CLOSE TC06-MAIN-FILE
+                 TC06-AUDIT-FILE.
+
+           DISPLAY 'CIF300 - ENVELOPES READ     : ' WS-ENVELOPES-READ.
+           DISPLAY 'CIF300 - ENVELOPES ACCEPTED : '
+               WS-ENVELOPES-ACCEPTED.
+           DISPLAY 'CIF300 - ENVELOPES REJECTED : '
+               WS-ENVELOPES-REJECTED.
+       3000-TERMINATE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *    8000-READ-ENVELOPE - SHARED SEQUENTIAL READ PARAGRAPH       *
+      ******************************************************************
+       8000-READ-ENVELOPE.
+           READ TC06-MAIN-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       8000-READ-ENVELOPE-EXIT.
+           EXIT.
